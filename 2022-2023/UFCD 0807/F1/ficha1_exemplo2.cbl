@@ -3,31 +3,140 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Converted from one ACCEPTed character per run
+      *                 to a batch scan over a CHAR-SCAN-FILE, printing
+      *                 a vowel/consonant/digit/invalid summary report.
+      * 2026-08-09  RG  Widened InputChar to two bytes and extended the
+      *                 Vogal/Consoante/ValidChar conditions to accept
+      *                 accented Portuguese letters (a, e, i, o, u with
+      *                 acute/circumflex/tilde, and c-cedilla).
+      * 2026-08-09  RG  Reset the EOF switch and the scan counters at
+      *                 the top of 1000-INITIALIZE - CALLed a second
+      *                 time from MENU in the same run unit, they
+      *                 still held the prior run's values.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CHARVAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHAR-SCAN-FILE ASSIGN TO "CHARSCAN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SCAN-REPORT ASSIGN TO "CHARRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CHAR-SCAN-FILE.
+       01  CHAR-SCAN-RECORD          PIC X(02).
+
+       FD  SCAN-REPORT.
+       01  SCAN-REPORT-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 InputChar PIC X.
-        88 Vogal VALUE "A","E","I","O","U".
-        88 Consoante VALUE "B" THRU "D", "F","G","H",
-             "J" THRU "N", "P" THRU "T","V" THRU "Z".
-        88 Digit VALUE "0" THRU "9".
-        88 ValidChar VALUE "A" THRU "Z", "0" THRU "9".
-           PROCEDURE DIVISION.
-           BEGIN.
-           DISPLAY "Insira um caráter:- " WITH NO ADVANCING
-           ACCEPT InputChar *> accept recebe um valor do teclado a atribuir à variável InputChar
+       01 InputChar PIC X(02).
+        88 Vogal VALUE "A ","E ","I ","O ","U ",
+             "Á","É","Í","Ó","Ú",
+             "Â","Ê","Ô","Ã","Õ","À".
+        88 Consoante VALUE "B " THRU "D ", "F ","G ","H ",
+             "J " THRU "N ", "P " THRU "T ","V " THRU "Z ",
+             "Ç".
+        88 Digit VALUE "0 " THRU "9 ".
+        88 ValidChar VALUE "A " THRU "Z ", "0 " THRU "9 ",
+             "Á","É","Í","Ó","Ú",
+             "Â","Ê","Ô","Ã","Õ","À",
+             "Ç".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-EOF                      VALUE "Y".
+
+       01  WS-SCAN-COUNTS.
+           05  WS-VOWEL-COUNT        PIC 9(05) VALUE ZEROS.
+           05  WS-CONSONANT-COUNT    PIC 9(05) VALUE ZEROS.
+           05  WS-DIGIT-COUNT        PIC 9(05) VALUE ZEROS.
+           05  WS-INVALID-COUNT      PIC 9(05) VALUE ZEROS.
+           05  WS-TOTAL-COUNT        PIC 9(05) VALUE ZEROS.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                PIC X(30) VALUE
+               "CHARACTER SCAN SUMMARY REPORT".
+
+       01  WS-REPORT-DETAIL.
+           05  WR-CLASS-NAME         PIC X(15).
+           05  WR-CLASS-COUNT        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CHAR THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files and prime the read
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE "N" TO WS-EOF-SW
+           MOVE ZEROS TO WS-SCAN-COUNTS
+           OPEN INPUT CHAR-SCAN-FILE
+           OPEN OUTPUT SCAN-REPORT
+           READ CHAR-SCAN-FILE INTO InputChar
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-CHAR - classify one character from the scan
+      * file and tally it
+      *-----------------------------------------------------------*
+       2000-PROCESS-CHAR.
+           ADD 1 TO WS-TOTAL-COUNT
            IF ValidChar
-           DISPLAY "Input OK!"
+               IF Vogal
+                   ADD 1 TO WS-VOWEL-COUNT
+               END-IF
+               IF Consoante
+                   ADD 1 TO WS-CONSONANT-COUNT
+               END-IF
+               IF Digit
+                   ADD 1 TO WS-DIGIT-COUNT
+               END-IF
            ELSE
-           DISPLAY "Entrada de caráter inválido!"
+               ADD 1 TO WS-INVALID-COUNT
            END-IF
-           IF Vogal
-           DISPLAY "Entrada de vogal"
-           END-IF
-           IF Digit
-           DISPLAY "Entrada de dígito"
-           END-IF
-           STOP RUN.
+           READ CHAR-SCAN-FILE INTO InputChar
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - print the summary report and close files
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           WRITE SCAN-REPORT-LINE FROM WS-REPORT-HEADER
+           MOVE "VOGAIS"     TO WR-CLASS-NAME
+           MOVE WS-VOWEL-COUNT TO WR-CLASS-COUNT
+           WRITE SCAN-REPORT-LINE FROM WS-REPORT-DETAIL
+           MOVE "CONSOANTES" TO WR-CLASS-NAME
+           MOVE WS-CONSONANT-COUNT TO WR-CLASS-COUNT
+           WRITE SCAN-REPORT-LINE FROM WS-REPORT-DETAIL
+           MOVE "DIGITOS"    TO WR-CLASS-NAME
+           MOVE WS-DIGIT-COUNT TO WR-CLASS-COUNT
+           WRITE SCAN-REPORT-LINE FROM WS-REPORT-DETAIL
+           MOVE "INVALIDOS"  TO WR-CLASS-NAME
+           MOVE WS-INVALID-COUNT TO WR-CLASS-COUNT
+           WRITE SCAN-REPORT-LINE FROM WS-REPORT-DETAIL
+           MOVE "TOTAL"      TO WR-CLASS-NAME
+           MOVE WS-TOTAL-COUNT TO WR-CLASS-COUNT
+           WRITE SCAN-REPORT-LINE FROM WS-REPORT-DETAIL
+           CLOSE CHAR-SCAN-FILE
+           CLOSE SCAN-REPORT.
+
+       END PROGRAM CHARVAL.
