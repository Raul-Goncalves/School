@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+      *****************************************************************
+      * AUTHOR.     TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.    Single dispatcher for the F1-F5 training exercises.
+      *             Several of the stand-alone exercises used to share
+      *             a PROGRAM-ID (Ficha4ex4, ficha5ex4, YOUR-PROGRAM-
+      *             NAME) which made them impossible to CALL from one
+      *             executable.  Each exercise below now carries a
+      *             unique PROGRAM-ID and is CALLed from here instead
+      *             of being hand-compiled one at a time.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Initial menu driver.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE PIC 9 VALUE 9.
+        88  WS-EXIT-CHOICE VALUE 0.
+        88  WS-VALID-CHOICE VALUE 0 THRU 7.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+               UNTIL WS-EXIT-CHOICE
+           STOP RUN.
+
+       1000-SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "=============================================".
+           DISPLAY " UFCD 0807 - EXERCISE MENU".
+           DISPLAY "=============================================".
+           DISPLAY " 1 - Rectangle area classifier (Ficha2pag3)".
+           DISPLAY " 2 - Even/odd classifier       (EVENODD)".
+           DISPLAY " 3 - Age bracket classifier    (AGEBRKT)".
+           DISPLAY " 4 - Multiplication table      (MULTTAB)".
+           DISPLAY " 5 - Four-function calculator  (CALC4FN)".
+           DISPLAY " 6 - Character validator       (CHARVAL)".
+           DISPLAY " 7 - Date/time utility         (DATETIME)".
+           DISPLAY " 0 - Exit".
+           DISPLAY "Escolha uma opcao: " WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+           IF NOT WS-VALID-CHOICE
+               DISPLAY "Opcao invalida."
+               GO TO 1000-EXIT
+           END-IF.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   CALL "Ficha2pag3"
+               WHEN 2
+                   CALL "EVENODD"
+               WHEN 3
+                   CALL "AGEBRKT"
+               WHEN 4
+                   CALL "MULTTAB"
+               WHEN 5
+                   CALL "CALC4FN"
+               WHEN 6
+                   CALL "CHARVAL"
+               WHEN 7
+                   CALL "DATETIME"
+               WHEN 0
+                   CONTINUE
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM MENU.
