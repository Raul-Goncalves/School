@@ -0,0 +1,8 @@
+      *****************************************************************
+      * CURRATE.CPY
+      * Currency conversion-rate record - one per currency code, rate
+      * expressed as units of home currency per unit of that currency.
+      *****************************************************************
+       01  CURRENCY-RATE-RECORD.
+           05  CR-CURRENCY-CODE      PIC X(03).
+           05  CR-CONVERSION-RATE    PIC 9(3)V9999.
