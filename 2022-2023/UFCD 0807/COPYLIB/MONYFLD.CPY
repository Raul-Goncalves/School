@@ -0,0 +1,9 @@
+      *****************************************************************
+      * MONYFLD.CPY
+      * Standard currency field: 5 integer digits, 2 decimal places.
+      * COPY MONYFLD REPLACING MONEY-NAME BY <your field name> to
+      * declare a money amount.  Every COMPUTE/ADD/SUBTRACT that
+      * produces one carries the ROUNDED phrase so cents round the
+      * same way in every program that uses it.
+      *****************************************************************
+       05  MONEY-NAME                PIC 9(5)V99.
