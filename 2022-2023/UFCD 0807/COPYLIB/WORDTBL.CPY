@@ -0,0 +1,46 @@
+      *****************************************************************
+      * WORDTBL.CPY
+      * Number-to-word lookup data shared by the two number-to-words
+      * programs (the IF-chain variant and the EVALUATE variant), so
+      * the unit/teen/tens word lists can't drift out of sync between
+      * the two.
+      *****************************************************************
+       01  WS-UNIT-WORDS-DATA.
+           05  FILLER                PIC X(10) VALUE "ZERO".
+           05  FILLER                PIC X(10) VALUE "UM".
+           05  FILLER                PIC X(10) VALUE "DOIS".
+           05  FILLER                PIC X(10) VALUE "TRES".
+           05  FILLER                PIC X(10) VALUE "QUATRO".
+           05  FILLER                PIC X(10) VALUE "CINCO".
+           05  FILLER                PIC X(10) VALUE "SEIS".
+           05  FILLER                PIC X(10) VALUE "SETE".
+           05  FILLER                PIC X(10) VALUE "OITO".
+           05  FILLER                PIC X(10) VALUE "NOVE".
+       01  WS-UNIT-WORDS REDEFINES WS-UNIT-WORDS-DATA.
+           05  WS-UNIT-WORD          PIC X(10) OCCURS 10 TIMES.
+
+       01  WS-TEEN-WORDS-DATA.
+           05  FILLER                PIC X(10) VALUE "DEZ".
+           05  FILLER                PIC X(10) VALUE "ONZE".
+           05  FILLER                PIC X(10) VALUE "DOZE".
+           05  FILLER                PIC X(10) VALUE "TREZE".
+           05  FILLER                PIC X(10) VALUE "CATORZE".
+           05  FILLER                PIC X(10) VALUE "QUINZE".
+           05  FILLER                PIC X(10) VALUE "DEZASSEIS".
+           05  FILLER                PIC X(10) VALUE "DEZASSETE".
+           05  FILLER                PIC X(10) VALUE "DEZOITO".
+           05  FILLER                PIC X(10) VALUE "DEZANOVE".
+       01  WS-TEEN-WORDS REDEFINES WS-TEEN-WORDS-DATA.
+           05  WS-TEEN-WORD          PIC X(10) OCCURS 10 TIMES.
+
+       01  WS-TEN-WORDS-DATA.
+           05  FILLER                PIC X(10) VALUE "VINTE".
+           05  FILLER                PIC X(10) VALUE "TRINTA".
+           05  FILLER                PIC X(10) VALUE "QUARENTA".
+           05  FILLER                PIC X(10) VALUE "CINQUENTA".
+           05  FILLER                PIC X(10) VALUE "SESSENTA".
+           05  FILLER                PIC X(10) VALUE "SETENTA".
+           05  FILLER                PIC X(10) VALUE "OITENTA".
+           05  FILLER                PIC X(10) VALUE "NOVENTA".
+       01  WS-TEN-WORDS REDEFINES WS-TEN-WORDS-DATA.
+           05  WS-TEN-WORD           PIC X(10) OCCURS 8 TIMES.
