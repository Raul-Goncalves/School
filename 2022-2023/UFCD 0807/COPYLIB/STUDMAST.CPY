@@ -0,0 +1,10 @@
+      *****************************************************************
+      * STUDMAST.CPY
+      * STUDENT-MASTER indexed-file record, keyed on SM-NUMERO - the
+      * same shape as WS-REGISTO (STUDREG.CPY), renamed to the SM-
+      * prefix for the file record itself.
+      *****************************************************************
+       01  STUDENT-MASTER-RECORD.
+           05  SM-NUMERO             PIC 9(004).
+           05  SM-NOME               PIC X(030).
+           05  SM-PROFISSIONAL       PIC X(025).
