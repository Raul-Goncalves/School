@@ -0,0 +1,9 @@
+      *****************************************************************
+      * STUDREG.CPY
+      * Student roster record - shared by the FICHA3EX1 demo and the
+      * STUDENT-MASTER add/inquire transactions.
+      *****************************************************************
+       01  WS-REGISTO.
+           05  WS-NUMERO             PIC 9(004).
+           05  WS-NOME               PIC X(030).
+           05  WS-PROFISSIONAL       PIC X(025).
