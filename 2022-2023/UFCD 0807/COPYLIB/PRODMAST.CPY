@@ -0,0 +1,7 @@
+      *****************************************************************
+      * PRODMAST.CPY
+      * Product master record - codigo to markup-rate mapping.
+      *****************************************************************
+       01  PROD-MASTER-RECORD.
+           05  PROD-CODE             PIC 9(03).
+           05  PROD-RATE             PIC 9V99.
