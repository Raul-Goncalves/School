@@ -0,0 +1,15 @@
+      *****************************************************************
+      * EMPPAY.CPY
+      * Employee pay record - shared by the payroll net-pay programs.
+      *****************************************************************
+       01  EMP-PAY-RECORD.
+           05  EMP-ID                PIC 9(05).
+           05  EMP-NAME              PIC X(25).
+           05  EMP-DEPT              PIC X(04).
+           05  EMP-PAG               PIC 9(4)V99.
+           05  EMP-TAXA              PIC 9(4)V99.
+           05  EMP-PR                PIC 9(4)V99.
+           05  EMP-PENSAO            PIC 9(4)V99.
+           05  EMP-COBRANCA          PIC 9(4)V99.
+           05  EMP-BANK-ACCT         PIC X(12).
+           05  EMP-CURRENCY-CODE     PIC X(03).
