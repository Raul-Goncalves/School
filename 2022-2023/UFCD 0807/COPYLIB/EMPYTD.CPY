@@ -0,0 +1,7 @@
+      *****************************************************************
+      * EMPYTD.CPY
+      * Employee year-to-date net-pay record, keyed on employee id.
+      *****************************************************************
+       01  EMP-YTD-RECORD.
+           05  YTD-ID                PIC 9(05).
+           05  YTD-NET-PAY           PIC 9(7)V99.
