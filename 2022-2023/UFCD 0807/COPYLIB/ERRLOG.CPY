@@ -0,0 +1,14 @@
+      *****************************************************************
+      * ERRLOG.CPY
+      * Error-log record shared by the "invalido" retry loops, so
+      * invalid-entry feedback survives past the screen that scrolls
+      * it away.
+      *****************************************************************
+       01  ERROR-LOG-RECORD.
+           05  EL-TIMESTAMP           PIC X(15).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  EL-PROGRAM             PIC X(10).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  EL-FIELD               PIC X(15).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  EL-BAD-VALUE           PIC X(15).
