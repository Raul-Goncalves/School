@@ -0,0 +1,23 @@
+      *****************************************************************
+      * CALC4OPS.CPY
+      * Linkage record shared between a caller and the CALC4OPS
+      * four-function subprogram: one input pair in, all four
+      * results back, plus a divide-by-zero indicator.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  CALC4OPS-NUM1/NUM2/SUBTRACAO widened from
+      *                 unsigned to signed - an unsigned receiving
+      *                 field never raises SIZE ERROR on a negative
+      *                 result, it silently stores the absolute value,
+      *                 so CALC4OPS-SUBTRACAO's result was wrong (not
+      *                 just unsigned) whenever NUM2 > NUM1.
+      *****************************************************************
+       01  CALC4OPS-LINKAGE.
+           05  CALC4OPS-NUM1             PIC S9(3)V9(3).
+           05  CALC4OPS-NUM2             PIC S9(3)V9(3).
+           05  CALC4OPS-SOMA             PIC 999V9(3).
+           05  CALC4OPS-SUBTRACAO        PIC S9(3)V9(3).
+           05  CALC4OPS-MULTIPLICACAO    PIC 999V9(3).
+           05  CALC4OPS-DIVISAO          PIC 999V9(3).
+           05  CALC4OPS-DIVIDE-ERROR-SW  PIC X(01).
+               88  CALC4OPS-DIVIDE-ERROR         VALUE "Y".
