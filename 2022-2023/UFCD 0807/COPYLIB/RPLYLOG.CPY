@@ -0,0 +1,14 @@
+      *****************************************************************
+      * RPLYLOG.CPY
+      * Replay-log record shared by the interactive data-entry
+      * programs.  Each ACCEPT is appended here with a timestamp and
+      * its raw value so a session can be fed back in and reproduced.
+      *****************************************************************
+       01  REPLAY-LOG-RECORD.
+           05  RL-TIMESTAMP           PIC X(15).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RL-PROGRAM             PIC X(10).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RL-FIELD               PIC X(15).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RL-VALUE               PIC X(15).
