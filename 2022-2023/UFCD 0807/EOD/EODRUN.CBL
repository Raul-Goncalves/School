@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODRUN.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       End-of-day driver.  Runs FICHA3EX2's NUMERO
+      *                entry total, CASHRECN's cash reconciliation and
+      *                BUDGVAR's budget variance back to back against
+      *                that day's three transaction files, then
+      *                concatenates all three of their printed reports
+      *                into one consolidated end-of-day report instead
+      *                of the operator collecting and combining three
+      *                separate printouts by hand.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Initial driver.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EOD-REPORT ASSIGN TO "EODRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NUMBER-SOURCE-REPORT ASSIGN TO "NUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CASH-SOURCE-REPORT ASSIGN TO "CASHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BUDGET-SOURCE-REPORT ASSIGN TO "BUDGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EOD-REPORT.
+       01  EOD-REPORT-LINE           PIC X(80).
+
+       FD  NUMBER-SOURCE-REPORT.
+       01  NUMBER-SOURCE-LINE        PIC X(80).
+
+       FD  CASH-SOURCE-REPORT.
+       01  CASH-SOURCE-LINE          PIC X(80).
+
+       FD  BUDGET-SOURCE-REPORT.
+       01  BUDGET-SOURCE-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-NUMBER-EOF-SW      PIC X(01) VALUE "N".
+               88  WS-NUMBER-EOF               VALUE "Y".
+           05  WS-CASH-EOF-SW        PIC X(01) VALUE "N".
+               88  WS-CASH-EOF                 VALUE "Y".
+           05  WS-BUDGET-EOF-SW      PIC X(01) VALUE "N".
+               88  WS-BUDGET-EOF               VALUE "Y".
+
+       01  WS-EOD-HEADER.
+           05  FILLER                PIC X(40) VALUE
+               "======  CONSOLIDATED END-OF-DAY RUN  ===".
+
+       01  WS-SECTION-BANNER.
+           05  FILLER                PIC X(16) VALUE "--- SECTION: ".
+           05  WS-SECTION-NAME       PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           CALL "FICHA3EX2"
+           CALL "CASHRECN"
+           CALL "BUDGVAR"
+           PERFORM 1000-BUILD-EOD-REPORT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-BUILD-EOD-REPORT - concatenate the three jobs' printed
+      * reports into one consolidated end-of-day report
+      *-----------------------------------------------------------*
+       1000-BUILD-EOD-REPORT.
+           OPEN OUTPUT EOD-REPORT
+           WRITE EOD-REPORT-LINE FROM WS-EOD-HEADER
+           PERFORM 2000-COPY-NUMBER-REPORT
+           PERFORM 3000-COPY-CASH-REPORT
+           PERFORM 4000-COPY-BUDGET-REPORT
+           CLOSE EOD-REPORT.
+
+      *-----------------------------------------------------------*
+      * 2000-COPY-NUMBER-REPORT - append FICHA3EX2's NUMRPT output
+      *-----------------------------------------------------------*
+       2000-COPY-NUMBER-REPORT.
+           MOVE "NUMERO ENTRY TOTAL" TO WS-SECTION-NAME
+           WRITE EOD-REPORT-LINE FROM WS-SECTION-BANNER
+           OPEN INPUT NUMBER-SOURCE-REPORT
+           READ NUMBER-SOURCE-REPORT
+               AT END
+                   SET WS-NUMBER-EOF TO TRUE
+           END-READ
+           PERFORM 2100-COPY-NUMBER-LINE THRU 2100-EXIT
+               UNTIL WS-NUMBER-EOF
+           CLOSE NUMBER-SOURCE-REPORT.
+
+       2100-COPY-NUMBER-LINE.
+           WRITE EOD-REPORT-LINE FROM NUMBER-SOURCE-LINE
+           READ NUMBER-SOURCE-REPORT
+               AT END
+                   SET WS-NUMBER-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-COPY-CASH-REPORT - append CASHRECN's CASHRPT output
+      *-----------------------------------------------------------*
+       3000-COPY-CASH-REPORT.
+           MOVE "CASH RECONCILIATION" TO WS-SECTION-NAME
+           WRITE EOD-REPORT-LINE FROM WS-SECTION-BANNER
+           OPEN INPUT CASH-SOURCE-REPORT
+           READ CASH-SOURCE-REPORT
+               AT END
+                   SET WS-CASH-EOF TO TRUE
+           END-READ
+           PERFORM 3100-COPY-CASH-LINE THRU 3100-EXIT
+               UNTIL WS-CASH-EOF
+           CLOSE CASH-SOURCE-REPORT.
+
+       3100-COPY-CASH-LINE.
+           WRITE EOD-REPORT-LINE FROM CASH-SOURCE-LINE
+           READ CASH-SOURCE-REPORT
+               AT END
+                   SET WS-CASH-EOF TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-COPY-BUDGET-REPORT - append BUDGVAR's BUDGRPT output
+      *-----------------------------------------------------------*
+       4000-COPY-BUDGET-REPORT.
+           MOVE "BUDGET VARIANCE" TO WS-SECTION-NAME
+           WRITE EOD-REPORT-LINE FROM WS-SECTION-BANNER
+           OPEN INPUT BUDGET-SOURCE-REPORT
+           READ BUDGET-SOURCE-REPORT
+               AT END
+                   SET WS-BUDGET-EOF TO TRUE
+           END-READ
+           PERFORM 4100-COPY-BUDGET-LINE THRU 4100-EXIT
+               UNTIL WS-BUDGET-EOF
+           CLOSE BUDGET-SOURCE-REPORT.
+
+       4100-COPY-BUDGET-LINE.
+           WRITE EOD-REPORT-LINE FROM BUDGET-SOURCE-LINE
+           READ BUDGET-SOURCE-REPORT
+               AT END
+                   SET WS-BUDGET-EOF TO TRUE
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+       END PROGRAM EODRUN.
