@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC4OPS.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Shared four-function (+,-,*,/) arithmetic,
+      *                CALLed from FICHA3_EXEPLO12 and CALC4FN so both
+      *                stop maintaining their own copy of the same
+      *                COMPUTE statements.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Initial subprogram, pulled out of
+      *                 FICHA3_EXEPLO12's calctotal paragraph.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       COPY CALC4OPS.CPY.
+
+       PROCEDURE DIVISION USING CALC4OPS-LINKAGE.
+
+       0000-MAINLINE.
+           MOVE "N" TO CALC4OPS-DIVIDE-ERROR-SW
+           COMPUTE CALC4OPS-SOMA =
+               CALC4OPS-NUM1 + CALC4OPS-NUM2
+           COMPUTE CALC4OPS-SUBTRACAO =
+               CALC4OPS-NUM1 - CALC4OPS-NUM2
+           COMPUTE CALC4OPS-MULTIPLICACAO =
+               CALC4OPS-NUM1 * CALC4OPS-NUM2
+           COMPUTE CALC4OPS-DIVISAO ROUNDED =
+               CALC4OPS-NUM1 / CALC4OPS-NUM2
+               ON SIZE ERROR
+                   SET CALC4OPS-DIVIDE-ERROR TO TRUE
+           END-COMPUTE
+           GOBACK.
+
+       END PROGRAM CALC4OPS.
