@@ -3,11 +3,49 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Appended UserName, Y2KDate and CurrentTime to a
+      *                 SIGN-ON-LOG file on every run, for a durable
+      *                 audit trail of training sessions.
+      * 2026-08-09  RG  Derived a fiscal-period code and an (ISO-week
+      *                 approximate) week number from Y2KDate/YearDay.
+      * 2026-08-09  RG  Translated DayOfWeek into a day name and a
+      *                 WEEKDAY/WEEKEND scheduling flag, and added both
+      *                 to the SIGN-ON-LOG record so other batch jobs
+      *                 can read today's scheduling flag back from it.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DATETIME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGN-ON-LOG ASSIGN TO "SIGNONLG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIGN-ON-LOG.
+       01  SIGN-ON-LOG-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
+
+       01  WS-SIGN-ON-DETAIL.
+           05  WL-USERNAME           PIC X(20).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WL-Y2K-YEAR           PIC 9(04).
+           05  FILLER                PIC X(01) VALUE "-".
+           05  WL-Y2K-MONTH          PIC 99.
+           05  FILLER                PIC X(01) VALUE "-".
+           05  WL-Y2K-DAY            PIC 99.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WL-HOUR               PIC 99.
+           05  FILLER                PIC X(01) VALUE ":".
+           05  WL-MINUTE             PIC 99.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WL-DAY-NAME           PIC X(13).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WL-WEEKDAY-FLAG       PIC X(01).
        01  UserName PIC X(20).
        01  CurrentDate.
          02  CurrentYear PIC 99.
@@ -28,6 +66,34 @@
        01  Y2KDayOfYear.
         02  Y2KYear2 PIC 9(4).
         02  Y2KDay2 PIC 999.
+
+       01  WS-FISCAL-PERIOD.
+           05  FILLER                PIC X(01) VALUE "P".
+           05  WS-FISCAL-MONTH       PIC 99.
+           05  FILLER                PIC X(01) VALUE "-".
+           05  WS-FISCAL-YEAR        PIC 99.
+
+       01  WS-ISO-WEEK-FIELDS.
+           05  WS-ISO-WEEK           PIC 99.
+           05  WS-DAY-REMAINDER      PIC 9.
+
+       01  WS-DAY-NAME-DATA.
+           05  FILLER                PIC X(13) VALUE "SEGUNDA-FEIRA".
+           05  FILLER                PIC X(13) VALUE "TERCA-FEIRA".
+           05  FILLER                PIC X(13) VALUE "QUARTA-FEIRA".
+           05  FILLER                PIC X(13) VALUE "QUINTA-FEIRA".
+           05  FILLER                PIC X(13) VALUE "SEXTA-FEIRA".
+           05  FILLER                PIC X(13) VALUE "SABADO".
+           05  FILLER                PIC X(13) VALUE "DOMINGO".
+       01  WS-DAY-NAME-TABLE REDEFINES WS-DAY-NAME-DATA.
+           05  WS-DAY-NAME-ENTRY     PIC X(13) OCCURS 7 TIMES.
+
+       01  WS-SCHEDULE-FIELDS.
+           05  WS-DAY-NAME           PIC X(13).
+           05  WS-WEEKDAY-FLAG       PIC X(01).
+               88  WS-IS-WEEKDAY             VALUE "W".
+               88  WS-IS-WEEKEND             VALUE "E".
+
        PROCEDURE DIVISION.
            DISPLAY "Insere o teu nome: "
            ACCEPT UserName
@@ -45,5 +111,37 @@
            DISPLAY "São "CurrentHour" :" CurrentMinute.
            DISPLAY " Y2KData é "Y2kDay SPACE Y2kMonth SPACE Y2kYear
            DISPLAY " Y2k Dia do ano é "Y2KYear2 " do ano de "Y2KDay2
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+           MOVE Y2KMonth TO WS-FISCAL-MONTH
+           MOVE CurrentYear TO WS-FISCAL-YEAR
+           DIVIDE YearDay BY 7 GIVING WS-ISO-WEEK
+               REMAINDER WS-DAY-REMAINDER
+           IF WS-DAY-REMAINDER > 0
+               ADD 1 TO WS-ISO-WEEK
+           END-IF
+           DISPLAY " Periodo fiscal: " WS-FISCAL-PERIOD
+           DISPLAY " Semana ISO (aproximada): " WS-ISO-WEEK
+
+           MOVE WS-DAY-NAME-ENTRY(DayOfWeek) TO WS-DAY-NAME
+           IF DayOfWeek = 6 OR DayOfWeek = 7
+               SET WS-IS-WEEKEND TO TRUE
+           ELSE
+               SET WS-IS-WEEKDAY TO TRUE
+           END-IF
+           DISPLAY " Dia da semana: " WS-DAY-NAME
+           DISPLAY " Flag de escalonamento: " WS-WEEKDAY-FLAG
+
+           OPEN EXTEND SIGN-ON-LOG
+           MOVE UserName TO WL-USERNAME
+           MOVE Y2KYear TO WL-Y2K-YEAR
+           MOVE Y2KMonth TO WL-Y2K-MONTH
+           MOVE y2KDay TO WL-Y2K-DAY
+           MOVE CurrentHour TO WL-HOUR
+           MOVE CurrentMinute TO WL-MINUTE
+           MOVE WS-DAY-NAME TO WL-DAY-NAME
+           MOVE WS-WEEKDAY-FLAG TO WL-WEEKDAY-FLAG
+           WRITE SIGN-ON-LOG-LINE FROM WS-SIGN-ON-DETAIL
+           CLOSE SIGN-ON-LOG
+
+            GOBACK.
+       END PROGRAM DATETIME.
