@@ -1,43 +1,231 @@
-
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ficha5ex4.
+       PROGRAM-ID. CALC4FN.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Four-function calculator.  Used to have no
+      *                SIZE ERROR/ZERO-DIVIDE handling at all on the
+      *                "/" branch, so a zero divisor would abend the
+      *                run.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Guarded the "/" branch with ON SIZE ERROR and
+      *                 added a "%" branch for the remainder operator.
+      * 2026-08-09  RG  Converted from one ACCEPTed transaction per run
+      *                 to a batch run over a CALC-TRANS-FILE of
+      *                 OPERACION;NUM1;NUM2 triples, writing one
+      *                 RESULT record per line to a RESULT-FILE.
+      * 2026-08-09  RG  Added an operator-symbol breakdown summary,
+      *                 printed to RESULT-FILE after the last detail
+      *                 line.
+      * 2026-08-09  RG  The "+","-","*","/" branches now CALL the
+      *                 shared CALC4OPS subprogram instead of keeping
+      *                 their own COMPUTE statements, so this and
+      *                 FICHA3_EXEPLO12 share one copy of the
+      *                 four-function math.
+      * 2026-08-09  RG  The "+","-","*","/" branches now MOVE the
+      *                 CALC4OPS result into areaa instead of ADDing
+      *                 it, so each transaction's own result is
+      *                 written instead of a running total across the
+      *                 whole batch.
+      * 2026-08-09  RG  Reset the EOF switch and the operator-count
+      *                 accumulators at the top of 1000-INITIALIZE -
+      *                 CALLed a second time from MENU in the same run
+      *                 unit, they still held the prior run's values.
+      * 2026-08-09  RG  A failed "/" or "%" transaction (divide-by-
+      *                 zero) now MOVEs ZEROS to areaa and flags the
+      *                 result line before it is written, instead of
+      *                 leaving areaa at whatever the previous
+      *                 transaction's result happened to be.
+      * 2026-08-09  RG  areaa and WR-RESULT widened to signed/sign-
+      *                 edited so a "-" transaction where NUM2 > NUM1
+      *                 prints its true negative result instead of
+      *                 CALC4OPS-SUBTRACAO's unsigned absolute value.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO "CALCRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           05  TR-OPERACION          PIC XXX.
+           05  FILLER                PIC X.
+           05  TR-NUM1               PIC 9(03).
+           05  FILLER                PIC X.
+           05  TR-NUM2               PIC 9(03).
+
+       FD  RESULT-FILE.
+       01  RESULT-LINE               PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 num1 pic 999.
        01 num2 pic 999.
-       01 areaa pic 999.
+       01 areaa pic S999.
        01 operacion pic XXX.
+       01 WS-QUOTIENT pic 999.
+
+       COPY CALC4OPS.CPY.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-EOF                      VALUE "Y".
+           05  WS-CALC-ERROR-SW      PIC X(01) VALUE "N".
+               88  WS-CALC-ERROR               VALUE "Y".
+
+       01  WS-RESULT-DETAIL.
+           05  WR-OPERACION          PIC XXX.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WR-NUM1               PIC ZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WR-NUM2               PIC ZZ9.
+           05  FILLER                PIC X(04) VALUE " -> ".
+           05  WR-RESULT             PIC -ZZ9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WR-STATUS             PIC X(05).
+
+       01  WS-OPERATOR-COUNTS.
+           05  WS-PLUS-COUNT         PIC 9(05) VALUE ZEROS.
+           05  WS-MINUS-COUNT        PIC 9(05) VALUE ZEROS.
+           05  WS-TIMES-COUNT        PIC 9(05) VALUE ZEROS.
+           05  WS-DIVIDE-COUNT       PIC 9(05) VALUE ZEROS.
+           05  WS-MODULUS-COUNT      PIC 9(05) VALUE ZEROS.
+           05  WS-OPERATOR-TOTAL     PIC 9(05) VALUE ZEROS.
+
+       01  WS-SUMMARY-HEADER.
+           05  FILLER                PIC X(30) VALUE
+               "OPERATOR BREAKDOWN SUMMARY".
+
+       01  WS-SUMMARY-DETAIL.
+           05  WS-OP-NAME            PIC X(15).
+           05  WS-OP-COUNT           PIC ZZZZ9.
 
        PROCEDURE DIVISION.
 
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files and prime the read
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE "N" TO WS-EOF-SW
+           MOVE ZEROS TO WS-OPERATOR-COUNTS
+           OPEN INPUT CALC-TRANS-FILE
+           OPEN OUTPUT RESULT-FILE
+           READ CALC-TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-TRANSACTION - apply one OPERACION;NUM1;NUM2
+      * triple and write its result
+      *-----------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+           MOVE TR-OPERACION TO operacion
+           MOVE TR-NUM1 TO num1
+           MOVE TR-NUM2 TO num2
+           MOVE "N" TO WS-CALC-ERROR-SW
 
-           DISPLAY "Tipo de opera��o"
-           ACCEPT operacion
-           DISPLAY"Bota o primeiro numero"
-           ACCEPT num1
-           DISPLAY"Bota o segundo numero"
-           ACCEPT num2
+           ADD 1 TO WS-OPERATOR-TOTAL
+
+           MOVE num1 TO CALC4OPS-NUM1
+           MOVE num2 TO CALC4OPS-NUM2
 
            EVALUATE operacion
 
                 WHEN "+"
-                COMPUTE areaa=num1 + num2+areaa
+                CALL "CALC4OPS" USING CALC4OPS-LINKAGE
+                MOVE CALC4OPS-SOMA TO areaa
+                ADD 1 TO WS-PLUS-COUNT
 
                 WHEN "-"
-                COMPUTE areaa=num1 - num2+areaa
+                CALL "CALC4OPS" USING CALC4OPS-LINKAGE
+                MOVE CALC4OPS-SUBTRACAO TO areaa
+                ADD 1 TO WS-MINUS-COUNT
 
                 WHEN "*"
-                COMPUTE areaa=num1 * num2+areaa
+                CALL "CALC4OPS" USING CALC4OPS-LINKAGE
+                MOVE CALC4OPS-MULTIPLICACAO TO areaa
+                ADD 1 TO WS-TIMES-COUNT
 
                 WHEN "/"
-                COMPUTE areaa=num1 / num2+areaa
+                CALL "CALC4OPS" USING CALC4OPS-LINKAGE
+                IF CALC4OPS-DIVIDE-ERROR
+                    DISPLAY "Divisao por zero - operacao ignorada"
+                    MOVE ZEROS TO areaa
+                    SET WS-CALC-ERROR TO TRUE
+                ELSE
+                    MOVE CALC4OPS-DIVISAO TO areaa
+                END-IF
+                ADD 1 TO WS-DIVIDE-COUNT
 
+                WHEN "%"
+                DIVIDE num1 BY num2 GIVING WS-QUOTIENT
+                    REMAINDER areaa
+                    ON SIZE ERROR
+                        DISPLAY "Divisao por zero - operacao ignorada"
+                        MOVE ZEROS TO areaa
+                        SET WS-CALC-ERROR TO TRUE
+                END-DIVIDE
+                ADD 1 TO WS-MODULUS-COUNT
 
            END-EVALUATE
 
-              DISPLAY areaa
+           MOVE operacion TO WR-OPERACION
+           MOVE num1 TO WR-NUM1
+           MOVE num2 TO WR-NUM2
+           MOVE areaa TO WR-RESULT
+           IF WS-CALC-ERROR
+               MOVE "ERRO "  TO WR-STATUS
+           ELSE
+               MOVE "OK   "  TO WR-STATUS
+           END-IF
+           WRITE RESULT-LINE FROM WS-RESULT-DETAIL
+
+           READ CALC-TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - print the operator breakdown summary and
+      * close the files
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           WRITE RESULT-LINE FROM WS-SUMMARY-HEADER
+           MOVE "+ (SOMA)"      TO WS-OP-NAME
+           MOVE WS-PLUS-COUNT   TO WS-OP-COUNT
+           WRITE RESULT-LINE FROM WS-SUMMARY-DETAIL
+           MOVE "- (SUBTRACAO)" TO WS-OP-NAME
+           MOVE WS-MINUS-COUNT  TO WS-OP-COUNT
+           WRITE RESULT-LINE FROM WS-SUMMARY-DETAIL
+           MOVE "* (MULTIPLIC)" TO WS-OP-NAME
+           MOVE WS-TIMES-COUNT  TO WS-OP-COUNT
+           WRITE RESULT-LINE FROM WS-SUMMARY-DETAIL
+           MOVE "/ (DIVISAO)"   TO WS-OP-NAME
+           MOVE WS-DIVIDE-COUNT TO WS-OP-COUNT
+           WRITE RESULT-LINE FROM WS-SUMMARY-DETAIL
+           MOVE "% (RESTO)"     TO WS-OP-NAME
+           MOVE WS-MODULUS-COUNT TO WS-OP-COUNT
+           WRITE RESULT-LINE FROM WS-SUMMARY-DETAIL
+           MOVE "TOTAL"         TO WS-OP-NAME
+           MOVE WS-OPERATOR-TOTAL TO WS-OP-COUNT
+           WRITE RESULT-LINE FROM WS-SUMMARY-DETAIL
+           CLOSE CALC-TRANS-FILE
+           CLOSE RESULT-FILE.
 
-           STOP RUN.
-       END PROGRAM ficha5ex4.
+       END PROGRAM CALC4FN.
