@@ -1,57 +1,193 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ficha5ex1.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Spells out a number as Portuguese words
+      *                (EVALUATE variant).  Used to only cover ZERO
+      *                through DEZ, with WHEN OTHER looping back to
+      *                inicio forever on bad input.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Widened the input to two digits and extended
+      *                 the word list up to 99 (tens + units
+      *                 composition) with a sentinel value (999) to
+      *                 break out of the inicio retry loop cleanly.
+      * 2026-08-09  RG  Logged every ACCEPT of plan, valid or not, to
+      *                 a SESSION-LOG file with a sequence number.
+      * 2026-08-09  RG  Every ACCEPT of plan now also appends its raw
+      *                 value and a timestamp to a shared REPLAY-LOG
+      *                 file, so a session can be reproduced later.
+      * 2026-08-09  RG  The "Numero invalido" retry now also appends
+      *                 the bad plan to a shared ERROR-LOG file before
+      *                 looping back to inicio.
+      * 2026-08-09  RG  The unit/teen/tens word tables now come from
+      *                 the shared WORDTBL copybook instead of a local
+      *                 copy, so they stay in step with the IF-chain
+      *                 variant's word lists.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-LOG ASSIGN TO "SESSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPLAY-LOG ASSIGN TO "RPLYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01  num pic 99.
-       01  plan PIC A.
-       88  plano VALUE "0","1","2","3","4","5","6","7","8","9","10".
+       FD  SESSION-LOG.
+       01  SESSION-LOG-LINE          PIC X(80).
 
-       PROCEDURE DIVISION.
-
-           inicio.
-           DISPLAY "Digite um numero:"
-           ACCEPT plan
+       FD  REPLAY-LOG.
+           COPY RPLYLOG.
 
-           EVALUATE plan
-               WHEN "0"
-               DISPLAY "ZERO"
+       FD  ERROR-LOG.
+           COPY ERRLOG.
 
-               WHEN "1"
-               DISPLAY "UM"
+       WORKING-STORAGE SECTION.
 
-               WHEN "2"
-               DISPLAY "DOIS"
+       01  WS-REPLAY-DATE            PIC 9(08).
+       01  WS-REPLAY-TIME.
+           05  WS-REPLAY-HH          PIC 99.
+           05  WS-REPLAY-MM          PIC 99.
+           05  WS-REPLAY-SS          PIC 99.
+           05  WS-REPLAY-CC          PIC 99.
 
-               WHEN "3"
-               DISPLAY "TR�S"
+       01  num pic 99.
+       01  plan PIC 999.
+           88  WS-VALID-NUM          VALUES 0 THRU 99.
+           88  WS-SENTINEL           VALUE 999.
 
-               WHEN "4"
-               DISPLAY "QUATRO"
+       01  WS-SPLIT-FIELDS.
+           05  WS-TENS-DIGIT         PIC 9.
+           05  WS-UNITS-DIGIT        PIC 9.
 
-               WHEN "5"
-               DISPLAY "CINCO"
+       COPY WORDTBL.
 
-               WHEN "6"
-               DISPLAY "SEIS"
+       01  WS-SESSION-SEQ            PIC 9(05) VALUE ZEROS.
 
-               WHEN "7"
-               DISPLAY "SETE"
+       01  WS-SESSION-LOG-DETAIL.
+           05  FILLER                PIC X(05) VALUE "SEQ ".
+           05  WL-SEQ                PIC Z(04)9.
+           05  FILLER                PIC X(10) VALUE "  PLANO = ".
+           05  WL-PLAN               PIC ZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WL-STATUS             PIC X(09).
 
-               WHEN "8"
-               DISPLAY "OITO"
+       PROCEDURE DIVISION.
 
-               WHEN "9"
-               DISPLAY "NOVE"
+       0000-MAINLINE.
+           OPEN OUTPUT SESSION-LOG.
 
-               WHEN "10"
-               DISPLAY "DEZ"
+           inicio.
+           DISPLAY "Digite um numero de 0 a 99 (999 para sair):"
+           ACCEPT plan
+           PERFORM 3000-LOG-ATTEMPT
+           PERFORM 3100-LOG-REPLAY
+
+           EVALUATE TRUE
+               WHEN WS-SENTINEL
+                   DISPLAY "Fim do programa."
+                   GO TO inicio-exit
+               WHEN WS-VALID-NUM
+                   PERFORM 2000-DISPLAY-WORDS THRU 2000-EXIT
+               WHEN OTHER
+                   PERFORM 3200-LOG-ERROR
+                   DISPLAY "Numero invalido"
+                   GO TO inicio
+           END-EVALUATE.
+
+           inicio-exit.
+           CLOSE SESSION-LOG
+           STOP RUN.
 
-                WHEN OTHER
-                DISPLAY "Numero invalido"
-                GO TO inicio
-            END-EVALUATE.
+      *-----------------------------------------------------------*
+      * 2000-DISPLAY-WORDS - spell plan out as Portuguese words,
+      * composing tens + units past nineteen
+      *-----------------------------------------------------------*
+       2000-DISPLAY-WORDS.
+           EVALUATE TRUE
+               WHEN plan < 10
+                   DISPLAY WS-UNIT-WORD(plan + 1)
+               WHEN plan < 20
+                   DISPLAY WS-TEEN-WORD(plan - 9)
+               WHEN OTHER
+                   DIVIDE plan BY 10 GIVING WS-TENS-DIGIT
+                       REMAINDER WS-UNITS-DIGIT
+                   IF WS-UNITS-DIGIT = 0
+                       DISPLAY WS-TEN-WORD(WS-TENS-DIGIT - 1)
+                   ELSE
+                       DISPLAY WS-TEN-WORD(WS-TENS-DIGIT - 1)
+                           " E " WS-UNIT-WORD(WS-UNITS-DIGIT + 1)
+                   END-IF
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-LOG-ATTEMPT - append this ACCEPT of plan to the session
+      * log, valid or not, with a running sequence number
+      *-----------------------------------------------------------*
+       3000-LOG-ATTEMPT.
+           ADD 1 TO WS-SESSION-SEQ
+           MOVE WS-SESSION-SEQ TO WL-SEQ
+           MOVE plan TO WL-PLAN
+           IF WS-SENTINEL
+               MOVE "SAIDA" TO WL-STATUS
+           ELSE
+               IF WS-VALID-NUM
+                   MOVE "VALIDO" TO WL-STATUS
+               ELSE
+                   MOVE "INVALIDO" TO WL-STATUS
+               END-IF
+           END-IF
+           WRITE SESSION-LOG-LINE FROM WS-SESSION-LOG-DETAIL.
+
+      *-----------------------------------------------------------*
+      * 3100-LOG-REPLAY - append this ACCEPT of plan, raw and
+      * timestamped, to the shared replay log
+      *-----------------------------------------------------------*
+       3100-LOG-REPLAY.
+           ACCEPT WS-REPLAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-REPLAY-TIME FROM TIME
+           MOVE SPACES TO REPLAY-LOG-RECORD
+           STRING WS-REPLAY-DATE    DELIMITED BY SIZE
+                  "-"               DELIMITED BY SIZE
+                  WS-REPLAY-HH      DELIMITED BY SIZE
+                  WS-REPLAY-MM      DELIMITED BY SIZE
+                  WS-REPLAY-SS      DELIMITED BY SIZE
+               INTO RL-TIMESTAMP
+           END-STRING
+           MOVE "FICHA5EX1"  TO RL-PROGRAM
+           MOVE "PLAN"       TO RL-FIELD
+           MOVE plan         TO RL-VALUE
+           OPEN EXTEND REPLAY-LOG
+           WRITE REPLAY-LOG-RECORD
+           CLOSE REPLAY-LOG.
+
+      *-----------------------------------------------------------*
+      * 3200-LOG-ERROR - append this invalid plan, with its bad
+      * value, to the shared error log before looping back to inicio
+      *-----------------------------------------------------------*
+       3200-LOG-ERROR.
+           ACCEPT WS-REPLAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-REPLAY-TIME FROM TIME
+           MOVE SPACES TO ERROR-LOG-RECORD
+           STRING WS-REPLAY-DATE    DELIMITED BY SIZE
+                  "-"               DELIMITED BY SIZE
+                  WS-REPLAY-HH      DELIMITED BY SIZE
+                  WS-REPLAY-MM      DELIMITED BY SIZE
+                  WS-REPLAY-SS      DELIMITED BY SIZE
+               INTO EL-TIMESTAMP
+           END-STRING
+           MOVE "FICHA5EX1" TO EL-PROGRAM
+           MOVE "PLAN"      TO EL-FIELD
+           MOVE plan        TO EL-BAD-VALUE
+           OPEN EXTEND ERROR-LOG
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
 
-           STOP RUN.
        END PROGRAM ficha5ex1.
