@@ -1,65 +1,153 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ficha5ex1.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Spells out a number as Portuguese words.  Used
+      *                to only cover ZERO through DEZ via a chain of
+      *                IF tests on a one-character field.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Widened the input to two digits and extended
+      *                 the word list up to 99 (tens + units
+      *                 composition) with a sentinel value (999) to
+      *                 exit the retry loop cleanly.
+      * 2026-08-09  RG  Every ACCEPT of plan now also appends its raw
+      *                 value and a timestamp to a shared REPLAY-LOG
+      *                 file, so a session can be reproduced later.
+      * 2026-08-09  RG  The "Plano Invalido" retry now also appends
+      *                 the bad plan to a shared ERROR-LOG file before
+      *                 re-prompting.
+      * 2026-08-09  RG  The unit/teen/tens word tables now come from
+      *                 the shared WORDTBL copybook instead of a local
+      *                 copy, so they stay in step with the EVALUATE
+      *                 variant's word lists.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPLAY-LOG ASSIGN TO "RPLYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  REPLAY-LOG.
+           COPY RPLYLOG.
+
+       FD  ERROR-LOG.
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-REPLAY-DATE            PIC 9(08).
+       01  WS-REPLAY-TIME.
+           05  WS-REPLAY-HH          PIC 99.
+           05  WS-REPLAY-MM          PIC 99.
+           05  WS-REPLAY-SS          PIC 99.
+           05  WS-REPLAY-CC          PIC 99.
+
        01  num pic 99.
-       01  plan PIC A.
-       88  plano VALUE "0","1","2","3","4","5","6","7","8","9","10".
+       01  plan PIC 999.
+           88  WS-VALID-NUM          VALUES 0 THRU 99.
+           88  WS-SENTINEL           VALUE 999.
+
+       01  WS-SPLIT-FIELDS.
+           05  WS-TENS-DIGIT         PIC 9.
+           05  WS-UNITS-DIGIT        PIC 9.
+
+       COPY WORDTBL.
 
        PROCEDURE DIVISION.
          ST.
 
-           DISPLAY "Coloque um numero para nois:"
+           DISPLAY "Coloque um numero de 0 a 99 (999 para sair):"
            ACCEPT plan
+           PERFORM 3000-LOG-REPLAY
 
-           IF NOT plano
-                      DISPLAY"Plano Invalido"
-                      PERFORM ST
-           END-IF.
-
-           IF plan = "0"
-               DISPLAY "ZERO"
-           END-IF
-           IF plan = "1"
-               DISPLAY "UM"
-           END-IF
-           IF plan = "2"
-               DISPLAY "DOIS"
-           END-IF
-           IF plan = "3"
-               DISPLAY "TRÊS"
-           END-IF
-
-           IF plan = "4"
-               DISPLAY "QUATRO"
+           IF WS-SENTINEL
+               DISPLAY "Fim do programa."
+               GO TO ST-EXIT
            END-IF
 
-           IF plan = "5"
-               DISPLAY "CINCO"
+           IF NOT WS-VALID-NUM
+               PERFORM 3100-LOG-ERROR
+               DISPLAY "Plano Invalido"
+               PERFORM ST
+               GO TO ST-EXIT
            END-IF
 
-           IF plan = "6"
-               DISPLAY "SEIS"
-           END-IF
-
-           IF plan = "7"
-               DISPLAY "SETE"
-           END-IF
+           PERFORM 2000-DISPLAY-WORDS THRU 2000-EXIT.
 
-           IF plan = "8"
-               DISPLAY "OITO"
-           END-IF
+         ST-EXIT.
+           STOP RUN.
 
-           IF plan = "9"
-               DISPLAY "NOVE"
-           END-IF
+      *-----------------------------------------------------------*
+      * 2000-DISPLAY-WORDS - spell plan out as Portuguese words,
+      * composing tens + units past nineteen
+      *-----------------------------------------------------------*
+       2000-DISPLAY-WORDS.
+           EVALUATE TRUE
+               WHEN plan < 10
+                   DISPLAY WS-UNIT-WORD(plan + 1)
+               WHEN plan < 20
+                   DISPLAY WS-TEEN-WORD(plan - 9)
+               WHEN OTHER
+                   DIVIDE plan BY 10 GIVING WS-TENS-DIGIT
+                       REMAINDER WS-UNITS-DIGIT
+                   IF WS-UNITS-DIGIT = 0
+                       DISPLAY WS-TEN-WORD(WS-TENS-DIGIT - 1)
+                   ELSE
+                       DISPLAY WS-TEN-WORD(WS-TENS-DIGIT - 1)
+                           " E " WS-UNIT-WORD(WS-UNITS-DIGIT + 1)
+                   END-IF
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
 
-           IF plan = "10"
-               DISPLAY "DEZ"
-           END-IF
+      *-----------------------------------------------------------*
+      * 3000-LOG-REPLAY - append this ACCEPT of plan, raw and
+      * timestamped, to the shared replay log
+      *-----------------------------------------------------------*
+       3000-LOG-REPLAY.
+           ACCEPT WS-REPLAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-REPLAY-TIME FROM TIME
+           MOVE SPACES TO REPLAY-LOG-RECORD
+           STRING WS-REPLAY-DATE    DELIMITED BY SIZE
+                  "-"               DELIMITED BY SIZE
+                  WS-REPLAY-HH      DELIMITED BY SIZE
+                  WS-REPLAY-MM      DELIMITED BY SIZE
+                  WS-REPLAY-SS      DELIMITED BY SIZE
+               INTO RL-TIMESTAMP
+           END-STRING
+           MOVE "FICHA5EX1"  TO RL-PROGRAM
+           MOVE "PLAN"       TO RL-FIELD
+           MOVE plan         TO RL-VALUE
+           OPEN EXTEND REPLAY-LOG
+           WRITE REPLAY-LOG-RECORD
+           CLOSE REPLAY-LOG.
 
+      *-----------------------------------------------------------*
+      * 3100-LOG-ERROR - append this invalid plan, with its bad
+      * value, to the shared error log before re-prompting
+      *-----------------------------------------------------------*
+       3100-LOG-ERROR.
+           ACCEPT WS-REPLAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-REPLAY-TIME FROM TIME
+           MOVE SPACES TO ERROR-LOG-RECORD
+           STRING WS-REPLAY-DATE    DELIMITED BY SIZE
+                  "-"               DELIMITED BY SIZE
+                  WS-REPLAY-HH      DELIMITED BY SIZE
+                  WS-REPLAY-MM      DELIMITED BY SIZE
+                  WS-REPLAY-SS      DELIMITED BY SIZE
+               INTO EL-TIMESTAMP
+           END-STRING
+           MOVE "FICHA5EX1" TO EL-PROGRAM
+           MOVE "PLAN"      TO EL-FIELD
+           MOVE plan        TO EL-BAD-VALUE
+           OPEN EXTEND ERROR-LOG
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
 
-           STOP RUN.
        END PROGRAM ficha5ex1.
