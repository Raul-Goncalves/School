@@ -1,54 +1,73 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ficha5ex3.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Prices one order line (EVALUATE variant).  The
+      *                codigo-to-rate mapping now lives in
+      *                PRODUCT-MASTER so new products can be priced
+      *                without changing this program.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Replaced the hardcoded codigo/rate EVALUATE with
+      *                 a PRODUCT-MASTER indexed-file lookup.
+      * 2026-08-09  RG  The "Codigo Invalido" retry now GO TOes ST-EXIT
+      *                 after its recursive PERFORM ST, so the
+      *                 returning frame no longer falls through and
+      *                 re-prices the line a second time with a stale
+      *                 codigo/PROD-RATE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS WS-PROD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRODUCT-MASTER.
+           COPY PRODMAST.
+
        WORKING-STORAGE SECTION.
 
        01  num pic 999.
        01  my   pic 999V99.
        01  codigo PIC 999.
-       88  codgnum VALUE 100 THRU 105.
+
+       01  WS-PROD-STATUS PIC X(02) VALUE "00".
+           88  WS-PROD-FOUND              VALUE "00".
 
        PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN INPUT PRODUCT-MASTER
+           PERFORM ST THRU ST-EXIT
+           CLOSE PRODUCT-MASTER
+           STOP RUN.
+
          ST.
 
            DISPLAY "Coloque o codigo do produto:"
            ACCEPT codigo
+           MOVE codigo TO PROD-CODE
 
-           IF NOT codgnum
+           READ PRODUCT-MASTER
+               INVALID KEY
                       DISPLAY"Codigo Invalido"
-                      PERFORM ST
-           END-IF.
+                      PERFORM ST THRU ST-EXIT
+                      GO TO ST-EXIT
+           END-READ.
 
            DISPLAY "Coloque a quantidade do produto:"
            ACCEPT num
 
-           EVALUATE codigo
-               WHEN "100"
-               COMPUTE my=num*1.20+my
-               DISPLAY "Pre�o sera de "my
+           COMPUTE my = num * PROD-RATE + my
+           DISPLAY "Pre�o sera de " my.
 
-               WHEN "101"
-               COMPUTE my=num*1.30+my
-               DISPLAY "Pre�o sera de "my
+       ST-EXIT.
+           EXIT.
 
-               WHEN "102"
-               COMPUTE my=num*1.50+my
-               DISPLAY "Pre�o sera de "my
-
-               WHEN "103"
-               COMPUTE my=num*1.20+my
-               DISPLAY "Pre�o sera de "my
-
-               WHEN "104"
-               COMPUTE my=num*1.30+my
-               DISPLAY "Pre�o sera de "my
-
-               WHEN "105"
-               COMPUTE my=num*1.60+my
-               DISPLAY "Pre�o sera de "my
-
-           END-EVALUATE
-
-           STOP RUN.
        END PROGRAM ficha5ex3.
