@@ -1,57 +1,365 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ficha5ex3.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Prices one order line.  Used to hardcode product
+      *                codes 100-105 and their markup rate in a chain
+      *                of IF tests; the codigo-to-rate mapping now
+      *                lives in PRODUCT-MASTER so new products can be
+      *                priced without changing this program.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Replaced the hardcoded codigo/rate IF chain with
+      *                 a PRODUCT-MASTER indexed-file lookup.
+      * 2026-08-09  RG  Added quantity-break discount tiers and printed
+      *                 the result as an invoice instead of one DISPLAY
+      *                 line.
+      * 2026-08-09  RG  Added VAT-inclusive pricing - the invoice now
+      *                 shows net, tax and gross, doubling as the
+      *                 walk-up sale receipt.
+      * 2026-08-09  RG  PRODUCT-MASTER is now loaded once into a
+      *                 working-storage table at start of run and
+      *                 looked up with SEARCH ALL instead of a random
+      *                 READ per order line.
+      * 2026-08-09  RG  Money fields now come from the shared MONYFLD
+      *                 copybook and every COMPUTE/ADD that produces
+      *                 one carries ROUNDED.
+      * 2026-08-09  RG  Added a comma-delimited PRICING-EXTRACT file
+      *                 (codigo, quantity, rate, price) written
+      *                 alongside the invoice and the closing DISPLAY,
+      *                 for the spreadsheet team to open directly.
+      * 2026-08-09  RG  Every ACCEPT of codigo and num now also appends
+      *                 its raw value and a timestamp to a shared
+      *                 REPLAY-LOG file, so a session can be reproduced
+      *                 later.
+      * 2026-08-09  RG  The "Codigo Invalido" retry now also appends
+      *                 the bad codigo to a shared ERROR-LOG file
+      *                 before re-prompting.
+      * 2026-08-09  RG  Added a quantity validation step alongside the
+      *                 codigo check - a zero quantity now rejects
+      *                 back through the same retry loop instead of
+      *                 pricing a zero-value line.
+      * 2026-08-09  RG  Restructured the invoice file into an
+      *                 ORDER-HEADER record (customer, order number,
+      *                 date) captured once, followed by one
+      *                 ORDER-DETAIL record per priced line, with
+      *                 codigo 999 now looping back for another line
+      *                 on the same order instead of ending the run.
+      * 2026-08-09  RG  The codigo/quantity retries now GO TO ST-EXIT
+      *                 after their recursive PERFORM ST, so the
+      *                 returning frame no longer falls through into
+      *                 the rest of the paragraph and re-prices the
+      *                 line a second time.
+      * 2026-08-09  RG  WS-PROD-ENTRY is now OCCURS 1 TO 200 TIMES
+      *                 DEPENDING ON WS-PROD-TABLE-SIZE - the table was
+      *                 only ever loaded up to the real PRODUCT-MASTER
+      *                 record count, but SEARCH ALL's binary search
+      *                 ranged over the full fixed 200 entries, so the
+      *                 uninitialized zero-filled slots past the real
+      *                 data broke the required ascending-key order and
+      *                 could fail the search outright.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS WS-PROD-STATUS.
+           SELECT INVOICE-FILE ASSIGN TO "INVOICE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRICING-EXTRACT ASSIGN TO "PRICECSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPLAY-LOG ASSIGN TO "RPLYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRODUCT-MASTER.
+           COPY PRODMAST.
+
+       FD  INVOICE-FILE.
+       01  INVOICE-LINE              PIC X(80).
+
+       FD  PRICING-EXTRACT.
+       01  CSV-LINE                  PIC X(48).
+
+       FD  REPLAY-LOG.
+           COPY RPLYLOG.
+
+       FD  ERROR-LOG.
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
 
        01  num pic 999.
-       01  my   pic 999V99.
+       01  WS-RUNNING-TOTAL.
+           COPY MONYFLD REPLACING MONEY-NAME BY my.
        01  codigo PIC 999.
-       88  codgnum VALUE 100 THRU 105.
+           88  WS-ORDER-SENTINEL     VALUE 999.
+
+       01  WS-PROD-STATUS PIC X(02) VALUE "00".
+           88  WS-PROD-FOUND              VALUE "00".
+
+       01  WS-PROD-EOF-SW PIC X(01) VALUE "N".
+           88  WS-PROD-EOF                 VALUE "Y".
+
+       01  WS-PROD-RATE   PIC 9V99 VALUE ZEROS.
+
+       01  WS-PROD-TABLE.
+           05  WS-PROD-TABLE-SIZE    PIC 9(05) VALUE ZEROS.
+           05  WS-PROD-ENTRY OCCURS 1 TO 200 TIMES
+               DEPENDING ON WS-PROD-TABLE-SIZE
+               ASCENDING KEY IS WT-CODE
+               INDEXED BY WT-IDX.
+               10  WT-CODE           PIC 9(03).
+               10  WT-RATE           PIC 9V99.
+
+       01  WS-DISCOUNT-FIELDS.
+           COPY MONYFLD REPLACING MONEY-NAME BY WS-LINE-AMOUNT.
+           05  WS-DISCOUNT-PCT       PIC V999 VALUE ZEROS.
+           COPY MONYFLD REPLACING MONEY-NAME BY WS-DISCOUNT-AMT.
+           COPY MONYFLD REPLACING MONEY-NAME BY WS-NET-AMOUNT.
+
+       01  WS-TAX-FIELDS.
+           05  WS-TAX-RATE           PIC V999 VALUE .230.
+           COPY MONYFLD REPLACING MONEY-NAME BY WS-TAX-AMOUNT.
+           05  WS-TAX-TOTAL          PIC 9(6)V99 VALUE ZEROS.
+           05  WS-GROSS-TOTAL        PIC 9(6)V99 VALUE ZEROS.
+
+       01  WS-ORDER-NUMBER           PIC 9(05).
+       01  WS-CUSTOMER-NAME          PIC X(25).
+       01  WS-ORDER-DATE             PIC 9(08).
+
+       01  WS-ORDER-HEADER-LINE.
+           05  OH-RECORD-TYPE        PIC X(01) VALUE "H".
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  OH-ORDER-NUMBER       PIC 9(05).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  OH-CUSTOMER-NAME      PIC X(25).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  OH-ORDER-DATE         PIC 9(08).
+
+       01  WS-ORDER-DETAIL-LINE.
+           05  OD-RECORD-TYPE        PIC X(01) VALUE "D".
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  OD-CODIGO             PIC ZZ9.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  OD-QTY                PIC ZZ9.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  OD-NET                PIC ZZZZ9.99.
+
+       01  WS-RECEIPT-NET-LINE.
+           05  FILLER                PIC X(20) VALUE
+               "NET TOTAL ........".
+           05  WR-NET-TOTAL          PIC ZZZZ9.99.
+
+       01  WS-RECEIPT-TAX-LINE.
+           05  FILLER                PIC X(20) VALUE
+               "VAT (23%) ........".
+           05  WR-TAX-TOTAL          PIC ZZZZ9.99.
+
+       01  WS-RECEIPT-GROSS-LINE.
+           05  FILLER                PIC X(20) VALUE
+               "GROSS TOTAL .......".
+           05  WR-GROSS-TOTAL        PIC ZZZZ9.99.
+
+       01  WS-CSV-LINE.
+           05  WC-CODIGO             PIC 999.
+           05  FILLER                PIC X(01) VALUE ",".
+           05  WC-QTY                PIC ZZ9.
+           05  FILLER                PIC X(01) VALUE ",".
+           05  WC-RATE               PIC Z.99.
+           05  FILLER                PIC X(01) VALUE ",".
+           05  WC-PRICE              PIC ZZZZ9.99.
+
+       01  WS-REPLAY-DATE            PIC 9(08).
+       01  WS-REPLAY-TIME.
+           05  WS-REPLAY-HH          PIC 99.
+           05  WS-REPLAY-MM          PIC 99.
+           05  WS-REPLAY-SS          PIC 99.
+           05  WS-REPLAY-CC          PIC 99.
+       01  WS-LOG-FIELD              PIC X(15).
+       01  WS-LOG-VALUE              PIC X(15).
 
        PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-PRODUCT-TABLE
+           OPEN OUTPUT INVOICE-FILE
+           OPEN OUTPUT PRICING-EXTRACT
+           PERFORM 1100-ACCEPT-ORDER-HEADER
+           WRITE INVOICE-LINE FROM WS-ORDER-HEADER-LINE
+           PERFORM ST THRU ST-EXIT
+           MOVE my TO WR-NET-TOTAL
+           WRITE INVOICE-LINE FROM WS-RECEIPT-NET-LINE
+           MOVE WS-TAX-TOTAL TO WR-TAX-TOTAL
+           WRITE INVOICE-LINE FROM WS-RECEIPT-TAX-LINE
+           MOVE WS-GROSS-TOTAL TO WR-GROSS-TOTAL
+           WRITE INVOICE-LINE FROM WS-RECEIPT-GROSS-LINE
+           CLOSE INVOICE-FILE
+           CLOSE PRICING-EXTRACT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-LOAD-PRODUCT-TABLE - read PRODUCT-MASTER once into
+      * the in-memory table that ST looks up with SEARCH ALL
+      *-----------------------------------------------------------*
+       1000-LOAD-PRODUCT-TABLE.
+           OPEN INPUT PRODUCT-MASTER
+           PERFORM UNTIL WS-PROD-EOF
+               READ PRODUCT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-PROD-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-PROD-TABLE-SIZE
+                       MOVE PROD-CODE TO WT-CODE(WS-PROD-TABLE-SIZE)
+                       MOVE PROD-RATE TO WT-RATE(WS-PROD-TABLE-SIZE)
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCT-MASTER.
+
+      *-----------------------------------------------------------*
+      * 1100-ACCEPT-ORDER-HEADER - capture the customer/order
+      * identity once per run, so every ORDER-DETAIL line ST writes
+      * can be grouped back under this one order
+      *-----------------------------------------------------------*
+       1100-ACCEPT-ORDER-HEADER.
+           DISPLAY "Numero da encomenda:"
+           ACCEPT WS-ORDER-NUMBER
+           DISPLAY "Nome do cliente:"
+           ACCEPT WS-CUSTOMER-NAME
+           ACCEPT WS-ORDER-DATE FROM DATE YYYYMMDD
+           MOVE WS-ORDER-NUMBER  TO OH-ORDER-NUMBER
+           MOVE WS-CUSTOMER-NAME TO OH-CUSTOMER-NAME
+           MOVE WS-ORDER-DATE    TO OH-ORDER-DATE.
+
          ST.
 
-           DISPLAY "Coloque o codigo do produto:"
+           DISPLAY "Coloque o codigo do produto (999 para terminar):"
            ACCEPT codigo
+           MOVE "CODIGO" TO WS-LOG-FIELD
+           MOVE codigo TO WS-LOG-VALUE
+           PERFORM 6000-LOG-REPLAY
 
-           IF NOT codgnum
-                      DISPLAY"Codigo Invalido"
-                      PERFORM ST
-           END-IF.
+           IF NOT WS-ORDER-SENTINEL
+               SET WT-IDX TO 1
+               SEARCH ALL WS-PROD-ENTRY
+                   AT END
+                       MOVE "CODIGO" TO WS-LOG-FIELD
+                       MOVE codigo TO WS-LOG-VALUE
+                       PERFORM 6100-LOG-ERROR
+                       DISPLAY "Codigo Invalido"
+                       PERFORM ST THRU ST-EXIT
+                       GO TO ST-EXIT
+                   WHEN WT-CODE(WT-IDX) = codigo
+                       MOVE WT-RATE(WT-IDX) TO WS-PROD-RATE
+               END-SEARCH
 
-           DISPLAY "Coloque a quantidade do produto:"
-           ACCEPT num
+               DISPLAY "Coloque a quantidade do produto:"
+               ACCEPT num
+               MOVE "NUM" TO WS-LOG-FIELD
+               MOVE num TO WS-LOG-VALUE
+               PERFORM 6000-LOG-REPLAY
 
-           IF codigo = 100
-               COMPUTE my=num*1.20+my
-               DISPLAY "O pre�o sera de " my
-           END-IF
+               IF num = ZEROS
+                   MOVE "NUM" TO WS-LOG-FIELD
+                   MOVE num TO WS-LOG-VALUE
+                   PERFORM 6100-LOG-ERROR
+                   DISPLAY "Quantidade Invalida"
+                   PERFORM ST THRU ST-EXIT
+                   GO TO ST-EXIT
+               END-IF
 
-           IF codigo = 101
-               COMPUTE my=num*1.30+my
-               DISPLAY "O pre�o sera de " my
-           END-IF
+               COMPUTE WS-LINE-AMOUNT ROUNDED = num * WS-PROD-RATE
 
-           IF codigo = 102
-               COMPUTE my=num*1.50+my
-               DISPLAY "O pre�o sera de " my
-           END-IF
+               EVALUATE TRUE
+                   WHEN num >= 100
+                       MOVE .150 TO WS-DISCOUNT-PCT
+                   WHEN num >= 50
+                       MOVE .100 TO WS-DISCOUNT-PCT
+                   WHEN num >= 20
+                       MOVE .050 TO WS-DISCOUNT-PCT
+                   WHEN OTHER
+                       MOVE ZEROS TO WS-DISCOUNT-PCT
+               END-EVALUATE
 
-           IF codigo = 103
-               COMPUTE my=num*1.20+my
-               DISPLAY "O pre�o sera de " my
-           END-IF
+               COMPUTE WS-DISCOUNT-AMT ROUNDED =
+                   WS-LINE-AMOUNT * WS-DISCOUNT-PCT
+               COMPUTE WS-NET-AMOUNT ROUNDED =
+                   WS-LINE-AMOUNT - WS-DISCOUNT-AMT
+               ADD WS-NET-AMOUNT TO my ROUNDED
 
-           IF codigo = 104
-               COMPUTE my=num*1.30+my
-               DISPLAY "O pre�o sera de " my
-           END-IF
+               COMPUTE WS-TAX-AMOUNT ROUNDED =
+                   WS-NET-AMOUNT * WS-TAX-RATE
+               ADD WS-TAX-AMOUNT TO WS-TAX-TOTAL
+               ADD WS-NET-AMOUNT, WS-TAX-AMOUNT TO WS-GROSS-TOTAL
+
+               MOVE codigo TO OD-CODIGO
+               MOVE num TO OD-QTY
+               MOVE WS-NET-AMOUNT TO OD-NET
+               WRITE INVOICE-LINE FROM WS-ORDER-DETAIL-LINE
+
+               MOVE codigo TO WC-CODIGO
+               MOVE num TO WC-QTY
+               MOVE WS-PROD-RATE TO WC-RATE
+               MOVE WS-NET-AMOUNT TO WC-PRICE
+               WRITE CSV-LINE FROM WS-CSV-LINE
 
-           IF codigo = 105
-               COMPUTE my=num*1.60+my
                DISPLAY "O pre�o sera de " my
-           END-IF
 
-           STOP RUN.
+               PERFORM ST THRU ST-EXIT
+           END-IF.
+
+       ST-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6000-LOG-REPLAY - append this ACCEPT, raw and timestamped,
+      * to the shared replay log
+      *-----------------------------------------------------------*
+       6000-LOG-REPLAY.
+           ACCEPT WS-REPLAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-REPLAY-TIME FROM TIME
+           MOVE SPACES TO REPLAY-LOG-RECORD
+           STRING WS-REPLAY-DATE    DELIMITED BY SIZE
+                  "-"               DELIMITED BY SIZE
+                  WS-REPLAY-HH      DELIMITED BY SIZE
+                  WS-REPLAY-MM      DELIMITED BY SIZE
+                  WS-REPLAY-SS      DELIMITED BY SIZE
+               INTO RL-TIMESTAMP
+           END-STRING
+           MOVE "FICHA5EX3"  TO RL-PROGRAM
+           MOVE WS-LOG-FIELD TO RL-FIELD
+           MOVE WS-LOG-VALUE TO RL-VALUE
+           OPEN EXTEND REPLAY-LOG
+           WRITE REPLAY-LOG-RECORD
+           CLOSE REPLAY-LOG.
+
+      *-----------------------------------------------------------*
+      * 6100-LOG-ERROR - append this invalid-entry retry, with its
+      * bad value, to the shared error log before re-prompting
+      *-----------------------------------------------------------*
+       6100-LOG-ERROR.
+           ACCEPT WS-REPLAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-REPLAY-TIME FROM TIME
+           MOVE SPACES TO ERROR-LOG-RECORD
+           STRING WS-REPLAY-DATE    DELIMITED BY SIZE
+                  "-"               DELIMITED BY SIZE
+                  WS-REPLAY-HH      DELIMITED BY SIZE
+                  WS-REPLAY-MM      DELIMITED BY SIZE
+                  WS-REPLAY-SS      DELIMITED BY SIZE
+               INTO EL-TIMESTAMP
+           END-STRING
+           MOVE "FICHA5EX3"  TO EL-PROGRAM
+           MOVE WS-LOG-FIELD TO EL-FIELD
+           MOVE WS-LOG-VALUE TO EL-BAD-VALUE
+           OPEN EXTEND ERROR-LOG
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+
        END PROGRAM ficha5ex3.
