@@ -1,25 +1,107 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ficha5ex4.
+       PROGRAM-ID. MULTTAB.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Prints a multiplication table.  Used to hardcode
+      *                the grid at 5 rows by 10 columns and scroll it
+      *                to the screen with DISPLAY.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  The row/column bounds are now ACCEPTed at
+      *                 runtime and the grid is written to a print
+      *                 file with a header and run date instead of
+      *                 DISPLAY.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-TABLE-REPORT ASSIGN TO "MULTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  MULT-TABLE-REPORT.
+       01  MULT-REPORT-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 outro pic 999.
        01 resultado1 pic 999.
        01 resultado2 pic 999.
 
+       01  WS-BOUNDS.
+           05  WS-MAX-ROW            PIC 999 VALUE ZEROS.
+           05  WS-MAX-COL            PIC 999 VALUE ZEROS.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR           PIC 9(04).
+           05  WS-RUN-MONTH          PIC 9(02).
+           05  WS-RUN-DAY            PIC 9(02).
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                PIC X(22) VALUE
+               "TABUADA DE MULTIPLICAR".
+           05  FILLER                PIC X(08) VALUE "  DATA: ".
+           05  WH-DAY                PIC 99.
+           05  FILLER                PIC X(01) VALUE "/".
+           05  WH-MONTH              PIC 99.
+           05  FILLER                PIC X(01) VALUE "/".
+           05  WH-YEAR               PIC 9(04).
+
+       01  WS-REPORT-DETAIL.
+           05  WD-ROW                PIC ZZ9.
+           05  FILLER                PIC X(03) VALUE " X ".
+           05  WD-COL                PIC ZZ9.
+           05  FILLER                PIC X(03) VALUE " = ".
+           05  WD-RESULT             PIC ZZZZ9.
+
        PROCEDURE DIVISION.
 
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-ROW
+               VARYING resultado1 FROM 1 BY 1
+               UNTIL resultado1 > WS-MAX-ROW
+           PERFORM 8000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - prompt for the table bounds, accept the
+      * run date and print the report header
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY "Ate que linha (multiplicando)? "
+           ACCEPT WS-MAX-ROW
+           DISPLAY "Ate que coluna (multiplicador)? "
+           ACCEPT WS-MAX-COL
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT MULT-TABLE-REPORT
+           MOVE WS-RUN-DAY TO WH-DAY
+           MOVE WS-RUN-MONTH TO WH-MONTH
+           MOVE WS-RUN-YEAR TO WH-YEAR
+           WRITE MULT-REPORT-LINE FROM WS-REPORT-HEADER.
 
-           PERFORM VARYING resultado1 from 1 by 1 UNTIL resultado1>5
-           PERFORM VARYING resultado2 from 1 by 1 UNTIL resultado2>10
-           MULTIPLY resultado1 by resultado2 GIVING outro
-           DISPLAY resultado1 "x" resultado2 "=" outro
-           END-PERFORM
-           DISPLAY"                                                    "
-           END-PERFORM
+      *-----------------------------------------------------------*
+      * 2000-PRINT-ROW - print one row of the table, resultado1 by
+      * resultado2 for resultado2 1 thru WS-MAX-COL
+      *-----------------------------------------------------------*
+       2000-PRINT-ROW.
+           PERFORM 2100-PRINT-CELL
+               VARYING resultado2 FROM 1 BY 1
+               UNTIL resultado2 > WS-MAX-COL.
 
+       2100-PRINT-CELL.
+           MULTIPLY resultado1 BY resultado2 GIVING outro
+           MOVE resultado1 TO WD-ROW
+           MOVE resultado2 TO WD-COL
+           MOVE outro TO WD-RESULT
+           WRITE MULT-REPORT-LINE FROM WS-REPORT-DETAIL.
 
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - close the report
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           CLOSE MULT-TABLE-REPORT.
 
-           STOP RUN.
-       END PROGRAM ficha5ex4.
+       END PROGRAM MULTTAB.
