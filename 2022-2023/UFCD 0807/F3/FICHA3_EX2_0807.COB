@@ -1,20 +1,185 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FICHA3EX2.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Used to ACCEPT one NUMERO at a time from the
+      *                keyboard in an INICIO/GO TO loop, stopping on a
+      *                0 sentinel, and just display each number back.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Converted to an unattended batch run over a
+      *                 NUMERO-FILE, accumulating a running total and
+      *                 printing a trailer record (count and total)
+      *                 at end-of-file.
+      * 2026-08-09  RG  Added a checkpoint record written every
+      *                 WS-CHECKPOINT-INTERVAL records so a mid-run
+      *                 abend only loses up to that many records; on
+      *                 restart the prior progress is read back and
+      *                 the already-processed records are skipped
+      *                 instead of being reprocessed.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMERO-FILE ASSIGN TO "NUMERO"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NUMERO-REPORT ASSIGN TO "NUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "NUMCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMERO-FILE.
+       01  NUMERO-RECORD             PIC 9(004).
+
+       FD  NUMERO-REPORT.
+       01  NUMERO-REPORT-LINE        PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT     PIC 9(05).
+           05  CKPT-RUNNING-TOTAL    PIC 9(08).
+
        WORKING-STORAGE SECTION.
         77 NUMERO PIC 9(004).
-           PROCEDURE DIVISION.
-           INICIO.
-           DISPLAY "Informe um numero"
-           ACCEPT NUMERO
-           IF NUMERO=0
-               GO TO FIM
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-EOF                      VALUE "Y".
+
+       01  WS-CHECKPOINT-STATUS      PIC XX.
+           88  WS-CHECKPOINT-OK              VALUE "00".
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(02) VALUE 10.
+           05  WS-RECORDS-TO-SKIP    PIC 9(05) VALUE ZEROS.
+           05  WS-CHECKPOINT-QUOTIENT PIC 9(05) VALUE ZEROS.
+           05  WS-SKIP-REMAINDER     PIC 9(02) VALUE ZEROS.
+
+       01  WS-COUNTS.
+           05  WS-RECORD-COUNT       PIC 9(05) VALUE ZEROS.
+           05  WS-RUNNING-TOTAL      PIC 9(08) VALUE ZEROS.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                PIC X(23) VALUE
+               "Voce digitou o numero: ".
+           05  WD-NUMERO             PIC ZZZ9.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                PIC X(16) VALUE "REGISTOS LIDOS: ".
+           05  WT-RECORD-COUNT       PIC ZZZZ9.
+           05  FILLER                PIC X(09) VALUE "  TOTAL: ".
+           05  WT-RUNNING-TOTAL      PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-NUMERO THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files, recover any prior checkpoint
+      * and skip the records it already accounted for, then prime
+      * the read
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT NUMERO-FILE
+           OPEN OUTPUT NUMERO-REPORT
+           PERFORM 1100-RECOVER-CHECKPOINT
+           PERFORM 1200-SKIP-PROCESSED-RECORDS THRU 1200-EXIT
+               UNTIL WS-RECORDS-TO-SKIP = ZEROS
+                  OR WS-EOF
+           READ NUMERO-FILE INTO NUMERO
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      * 1100-RECOVER-CHECKPOINT - read back the last checkpoint, if
+      * any, so a restart resumes where the prior run left off
+      *-----------------------------------------------------------*
+       1100-RECOVER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT TO WS-RECORDS-TO-SKIP
+                       MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE CKPT-RUNNING-TOTAL TO WS-RUNNING-TOTAL
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 1200-SKIP-PROCESSED-RECORDS - re-read, without reprocessing,
+      * the records a prior run already accounted for
+      *-----------------------------------------------------------*
+       1200-SKIP-PROCESSED-RECORDS.
+           READ NUMERO-FILE INTO NUMERO
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           IF NOT WS-EOF
+               SUBTRACT 1 FROM WS-RECORDS-TO-SKIP
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-NUMERO - tally one NUMERO and echo it to the
+      * report, checkpoint every WS-CHECKPOINT-INTERVAL records,
+      * then read the next
+      *-----------------------------------------------------------*
+       2000-PROCESS-NUMERO.
+           ADD 1 TO WS-RECORD-COUNT
+           ADD NUMERO TO WS-RUNNING-TOTAL
+           MOVE NUMERO TO WD-NUMERO
+           WRITE NUMERO-REPORT-LINE FROM WS-DETAIL-LINE
+
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-SKIP-REMAINDER
+           IF WS-SKIP-REMAINDER = ZEROS
+               PERFORM 3000-WRITE-CHECKPOINT
            END-IF
-           DISPLAY "Voc� digitou o numero: "NUMERO
 
-           GO TO INICIO.
+           READ NUMERO-FILE INTO NUMERO
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-WRITE-CHECKPOINT - persist the current record count
+      * and running total so a mid-run abend can be restarted
+      *-----------------------------------------------------------*
+       3000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-RUNNING-TOTAL TO CKPT-RUNNING-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - print the trailer record, clear the
+      * checkpoint (the run finished clean) and close the files
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           MOVE WS-RECORD-COUNT TO WT-RECORD-COUNT
+           MOVE WS-RUNNING-TOTAL TO WT-RUNNING-TOTAL
+           WRITE NUMERO-REPORT-LINE FROM WS-TRAILER-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE NUMERO-FILE
+           CLOSE NUMERO-REPORT.
 
-           FIM.
-           STOP RUN.
        END PROGRAM FICHA3EX2.
