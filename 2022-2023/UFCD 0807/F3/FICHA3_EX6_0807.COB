@@ -1,28 +1,130 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOLGREENTING.
+       PROGRAM-ID. RECONCIL.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Daily reconciliation tie-out.  Reads A/B pairs
+      *                from a transactions file, SUBTRACTs B FROM A
+      *                GIVING C, and writes every SIZE ERROR pair to an
+      *                EXCEPTION file.  Prints a final count of
+      *                successes vs exceptions.  Used to be a single
+      *                ACCEPT of one A/B pair per run.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Converted from a single ACCEPT/SUBTRACT pair to
+      *                 a batch reconciliation run driven by an A/B
+      *                 transactions file.  Renamed from COBOLGREENTING
+      *                 to RECONCIL.
+      * 2026-08-09  RG  c was a signed edited picture wide enough to
+      *                 hold any a-b result, so ON SIZE ERROR could
+      *                 never fire; narrowed it to an unsigned picture
+      *                 so a negative result actually raises SIZE
+      *                 ERROR and reaches the exception file.
+      * 2026-08-09  RG  An unsigned receiving field does not raise
+      *                 SIZE ERROR on a negative result either - it
+      *                 silently stores the absolute value - so
+      *                 2000-PROCESS-PAIR now tests a < b explicitly
+      *                 and routes that pair straight to the exception
+      *                 file instead of attempting the SUBTRACT.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AB-TRANS-FILE ASSIGN TO "ABTRANS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "ABEXCEPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
+       FD  AB-TRANS-FILE.
+       01  AB-TRANS-RECORD.
+           05  TR-A                  PIC 9(002).
+           05  TR-B                  PIC 9(002).
 
-        77 a PIC 9(002) VALUE 0.
-        77 b PIC 9(002) VALUE 0.
-        77 c PIC -Z9.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE            PIC X(80).
 
-           PROCEDURE DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-EOF                      VALUE "Y".
 
-           DISPLAY "Insira A:"
-           ACCEPT a
-           DISPLAY "Insira B:"
-           ACCEPT b
+       01  WS-COUNTERS.
+           05  WS-SUCCESS-COUNT      PIC 9(05) VALUE ZEROS.
+           05  WS-EXCEPTION-COUNT    PIC 9(05) VALUE ZEROS.
 
-           SUBTRACT b FROM a GIVING c ON SIZE ERROR
+       01  WS-CALC-FIELDS.
+           05  a                     PIC 9(002) VALUE 0.
+           05  b                     PIC 9(002) VALUE 0.
+           05  c                     PIC Z9.
 
-           DISPLAY "Impossivel calcular, vari�vel pequena"
+       01  WS-EXCEPTION-DETAIL.
+           05  FILLER                PIC X(20) VALUE
+               "EXCEPTION A,B = ".
+           05  WE-A                  PIC Z9.
+           05  FILLER                PIC X(02) VALUE ", ".
+           05  WE-B                  PIC Z9.
 
-           GOBACK
-           END-SUBTRACT
-           DISPLAY"A-B="c
-           ACCEPT OMITTED
-           GOBACK.
+       PROCEDURE DIVISION.
 
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PAIR THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
            STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files and prime the read
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT AB-TRANS-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           READ AB-TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-PAIR - subtract the pair, routing any pair that
+      * would go negative (a < b) to the exception file instead of
+      * the SUBTRACT
+      *-----------------------------------------------------------*
+       2000-PROCESS-PAIR.
+           MOVE TR-A TO a
+           MOVE TR-B TO b
+           IF a < b
+               PERFORM 3000-WRITE-EXCEPTION
+           ELSE
+               SUBTRACT b FROM a GIVING c
+               ADD 1 TO WS-SUCCESS-COUNT
+           END-IF
+           READ AB-TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-WRITE-EXCEPTION - log an A/B pair that could not be
+      * subtracted
+      *-----------------------------------------------------------*
+       3000-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE a TO WE-A
+           MOVE b TO WE-B
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL.
+
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - print the tie-out counts and close files
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           DISPLAY "Reconciliacao concluida."
+           DISPLAY "Sucessos  : " WS-SUCCESS-COUNT
+           DISPLAY "Excepcoes : " WS-EXCEPTION-COUNT
+           CLOSE AB-TRANS-FILE
+           CLOSE EXCEPTION-FILE.
+
+       END PROGRAM RECONCIL.
