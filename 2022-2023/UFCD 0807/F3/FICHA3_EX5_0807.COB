@@ -1,18 +1,371 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOLGREENTING.
+       PROGRAM-ID. NETPAY.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Net-pay register.  Reads one pay record per
+      *                employee from EMPLOYEE-PAY and prints a net-pay
+      *                register with a grand total line.  Used to be a
+      *                single SUBTRACT against hardcoded VALUE clauses
+      *                (one employee per compile) - now a real payroll
+      *                register run.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Converted from a single hardcoded SUBTRACT to a
+      *                 batch register driven by an EMPLOYEE-PAY file.
+      *                 Renamed from COBOLGREENTING to NETPAY.
+      * 2026-08-09  RG  Added an EMPLOYEE-YTD file so net pay accumulates
+      *                 year-to-date per employee instead of starting
+      *                 fresh every run.
+      * 2026-08-09  RG  Added a department control break with subtotals.
+      *                 EMPLOYEE-PAY-FILE is assumed to be in EMP-DEPT
+      *                 sequence, the way control-break input always is.
+      * 2026-08-09  RG  Added a NETPAY-ALERT file - any employee whose
+      *                 deductions exceed gross pay is now written to
+      *                 the alert file instead of showing a silently
+      *                 wrong (unsigned) net pay.
+      * 2026-08-09  RG  WS-NETPAG now comes from the shared MONYFLD
+      *                 copybook and the SUBTRACT that produces it
+      *                 carries ROUNDED, the same convention used by
+      *                 ficha5ex3's money fields.
+      * 2026-08-09  RG  Added an EFT-INTERCHANGE-FILE: the register now
+      *                 also writes a fixed-width direct-deposit file
+      *                 (header/detail/trailer, amount in cents) for
+      *                 submission to the bank's payroll portal.
+      *                 Alerted (negative net pay) employees are not
+      *                 sent for payment.
+      * 2026-08-09  RG  Added EMP-CURRENCY-CODE to EMPPAY and a
+      *                 CURRENCY-RATE-FILE lookup table (loaded once,
+      *                 SEARCH ALL per employee) so pag/taxa/pr/pensao/
+      *                 cobranca are converted to the home currency
+      *                 before the netpag SUBTRACT, instead of mixing
+      *                 currencies as if they were the same unit.
+      * 2026-08-09  RG  CURRENCY-RATE-FILE is now INDEXED on
+      *                 CR-CURRENCY-CODE with ACCESS MODE SEQUENTIAL
+      *                 (the same pattern PRODUCT-MASTER already uses
+      *                 for its SEARCH ALL table) instead of a flat
+      *                 SEQUENTIAL file - the in-memory table the
+      *                 SEARCH ALL in 3400-LOOKUP-CURRENCY-RATE walks
+      *                 must be in ascending WCT-CODE order, which a
+      *                 plain sequential feed never guaranteed.
+      * 2026-08-09  RG  WS-CURR-ENTRY is now OCCURS 1 TO 50 TIMES
+      *                 DEPENDING ON WS-CURR-TABLE-SIZE - the table was
+      *                 only ever loaded up to the real CURRENCY-RATE-
+      *                 FILE record count, but SEARCH ALL's binary
+      *                 search ranged over the full fixed 50 entries,
+      *                 so the unpopulated SPACES-filled slots (sorting
+      *                 after every real currency code) broke the
+      *                 required ascending-key order.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-PAY-FILE ASSIGN TO "EMPPAY"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NETPAY-REGISTER ASSIGN TO "NETREG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-YTD-FILE ASSIGN TO "EMPYTD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-ID
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT NETPAY-ALERT ASSIGN TO "NETALERT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EFT-INTERCHANGE-FILE ASSIGN TO "EFTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CURRENCY-RATE-FILE ASSIGN TO "CURRATE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CR-CURRENCY-CODE
+               FILE STATUS IS WS-CURR-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-PAY-FILE.
+           COPY EMPPAY.
+
+       FD  CURRENCY-RATE-FILE.
+           COPY CURRATE.
+
+       FD  NETPAY-REGISTER.
+       01  PRINT-LINE                PIC X(80).
+
+       FD  EMPLOYEE-YTD-FILE.
+           COPY EMPYTD.
+
+       FD  NETPAY-ALERT.
+       01  ALERT-LINE                PIC X(80).
+
+       FD  EFT-INTERCHANGE-FILE.
+       01  EFT-LINE                  PIC X(80).
+
        WORKING-STORAGE SECTION.
-         01 pag PIC 9(4)V99 VALUE 6350.75.
-         01 taxa PIC 9(4)V99 VALUE 2333.25.
-         01 pr PIC 9(4)V99 VALUE 1085.45.
-         01 pensao PIC 9(4)V99 VALUE 1135.74.
-         01 cobranca PIC 9(4)V99 VALUE 170.50.
-         01 netpag PIC 9(4)V99 VALUE ZEROS.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-EOF                      VALUE "Y".
+           05  WS-YTD-STATUS         PIC X(02) VALUE "00".
+               88  WS-YTD-FOUND                VALUE "00".
+               88  WS-YTD-NOT-FOUND             VALUE "23".
+           05  WS-FIRST-RECORD-SW    PIC X(01) VALUE "Y".
+               88  WS-FIRST-RECORD              VALUE "Y".
+           05  WS-CURR-EOF-SW        PIC X(01) VALUE "N".
+               88  WS-CURR-EOF                   VALUE "Y".
+           05  WS-CURR-STATUS        PIC X(02) VALUE "00".
+               88  WS-CURR-FOUND                 VALUE "00".
+
+       01  WS-WORK-FIELDS.
+           COPY MONYFLD REPLACING MONEY-NAME BY WS-NETPAG.
+           05  WS-NETPAG-CHECK       PIC S9(5)V99 VALUE ZEROS.
+           05  WS-GRAND-TOTAL        PIC 9(7)V99 VALUE ZEROS.
+           05  WS-PREV-DEPT          PIC X(04) VALUE SPACES.
+           05  WS-DEPT-TOTAL         PIC 9(7)V99 VALUE ZEROS.
+
+       01  WS-CURR-RATE              PIC 9(3)V9999 VALUE 1.0000.
+
+       01  WS-CONVERTED-FIELDS.
+           05  WS-CONV-PAG           PIC 9(6)V99 VALUE ZEROS.
+           05  WS-CONV-TAXA          PIC 9(6)V99 VALUE ZEROS.
+           05  WS-CONV-PR            PIC 9(6)V99 VALUE ZEROS.
+           05  WS-CONV-PENSAO        PIC 9(6)V99 VALUE ZEROS.
+           05  WS-CONV-COBRANCA      PIC 9(6)V99 VALUE ZEROS.
+
+       01  WS-CURR-TABLE.
+           05  WS-CURR-TABLE-SIZE    PIC 9(05) VALUE ZEROS.
+           05  WS-CURR-ENTRY OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-CURR-TABLE-SIZE
+               ASCENDING KEY IS WCT-CODE
+               INDEXED BY WCT-IDX.
+               10  WCT-CODE          PIC X(03).
+               10  WCT-RATE          PIC 9(3)V9999.
+
+       01  WS-EFT-COUNTS.
+           05  WS-EFT-RECORD-COUNT   PIC 9(05) VALUE ZEROS.
+           05  WS-EFT-TOTAL-CENTS    PIC 9(09) VALUE ZEROS.
+           05  WS-EFT-AMOUNT-CENTS   PIC 9(07) VALUE ZEROS.
+
+       01  WS-EFT-HEADER-LINE.
+           05  EH-RECORD-TYPE        PIC X(01) VALUE "H".
+           05  EH-COMPANY-ID         PIC X(10) VALUE "UFCD0807CO".
+           05  EH-RUN-DATE           PIC X(08) VALUE "20260809".
+           05  FILLER                PIC X(61) VALUE SPACES.
+
+       01  WS-EFT-DETAIL-LINE.
+           05  ED-RECORD-TYPE        PIC X(01) VALUE "D".
+           05  ED-BANK-ACCT          PIC X(12).
+           05  ED-EMP-ID             PIC 9(05).
+           05  ED-EMP-NAME           PIC X(25).
+           05  ED-AMOUNT-CENTS       PIC 9(07).
+           05  FILLER                PIC X(30) VALUE SPACES.
+
+       01  WS-EFT-TRAILER-LINE.
+           05  ET-RECORD-TYPE        PIC X(01) VALUE "T".
+           05  ET-RECORD-COUNT       PIC 9(05).
+           05  ET-TOTAL-CENTS        PIC 9(09).
+           05  FILLER                PIC X(65) VALUE SPACES.
 
-           PROCEDURE DIVISION.
+       01  WS-ALERT-LINE.
+           05  WA-LABEL              PIC X(22) VALUE
+               "NEGATIVE NET PAY - ID".
+           05  WA-ID                 PIC 9(05).
+           05  FILLER                PIC X(05) VALUE SPACES.
+           05  WA-AMOUNT             PIC -ZZZZ9.99.
 
-               SUBTRACT taxa,pr,pensao,cobranca FROM pag GIVING netpag.
-                  DISPLAY netpag
+       01  WS-HEADER-LINE.
+           05  FILLER                PIC X(10) VALUE "EMP ID".
+           05  FILLER                PIC X(27) VALUE "EMPLOYEE NAME".
+           05  FILLER                PIC X(08) VALUE "DEPT".
+           05  FILLER                PIC X(15) VALUE "NET PAY".
 
+       01  WS-DETAIL-LINE.
+           05  WD-ID                 PIC 9(05).
+           05  FILLER                PIC X(05) VALUE SPACES.
+           05  WD-NAME               PIC X(25).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WD-DEPT               PIC X(04).
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  WD-NETPAG             PIC ZZZZ9.99.
+
+       01  WS-DEPT-TOTAL-LINE.
+           05  FILLER                PIC X(08) VALUE SPACES.
+           05  FILLER                PIC X(12) VALUE "DEPT TOTAL".
+           05  WDT-DEPT              PIC X(04).
+           05  FILLER                PIC X(11) VALUE SPACES.
+           05  WDT-TOTAL             PIC ZZZ,ZZ9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                PIC X(32) VALUE
+               "GRAND TOTAL NET PAY ..........".
+           05  WT-GRAND-TOTAL        PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
            STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files, print header, prime the read
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-CURRENCY-TABLE
+           OPEN INPUT EMPLOYEE-PAY-FILE
+           OPEN OUTPUT NETPAY-REGISTER
+           OPEN I-O EMPLOYEE-YTD-FILE
+           OPEN OUTPUT NETPAY-ALERT
+           OPEN OUTPUT EFT-INTERCHANGE-FILE
+           WRITE PRINT-LINE FROM WS-HEADER-LINE
+           WRITE EFT-LINE FROM WS-EFT-HEADER-LINE
+           READ EMPLOYEE-PAY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      * 1100-LOAD-CURRENCY-TABLE - read CURRENCY-RATE-FILE once into
+      * the in-memory table 3400-LOOKUP-CURRENCY-RATE searches
+      *-----------------------------------------------------------*
+       1100-LOAD-CURRENCY-TABLE.
+           OPEN INPUT CURRENCY-RATE-FILE
+           PERFORM UNTIL WS-CURR-EOF
+               READ CURRENCY-RATE-FILE NEXT RECORD
+                   AT END
+                       SET WS-CURR-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CURR-TABLE-SIZE
+                       MOVE CR-CURRENCY-CODE TO
+                           WCT-CODE(WS-CURR-TABLE-SIZE)
+                       MOVE CR-CONVERSION-RATE TO
+                           WCT-RATE(WS-CURR-TABLE-SIZE)
+               END-READ
+           END-PERFORM
+           CLOSE CURRENCY-RATE-FILE.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-EMPLOYEE - compute net pay and print one line
+      *-----------------------------------------------------------*
+       2000-PROCESS-EMPLOYEE.
+           IF EMP-DEPT NOT = WS-PREV-DEPT AND NOT WS-FIRST-RECORD
+               PERFORM 4000-DEPT-BREAK
+           END-IF
+           MOVE "N" TO WS-FIRST-RECORD-SW
+           MOVE EMP-DEPT TO WS-PREV-DEPT
+           PERFORM 3400-LOOKUP-CURRENCY-RATE
+           COMPUTE WS-CONV-PAG ROUNDED = EMP-PAG * WS-CURR-RATE
+           COMPUTE WS-CONV-TAXA ROUNDED = EMP-TAXA * WS-CURR-RATE
+           COMPUTE WS-CONV-PR ROUNDED = EMP-PR * WS-CURR-RATE
+           COMPUTE WS-CONV-PENSAO ROUNDED = EMP-PENSAO * WS-CURR-RATE
+           COMPUTE WS-CONV-COBRANCA ROUNDED =
+               EMP-COBRANCA * WS-CURR-RATE
+           SUBTRACT WS-CONV-TAXA, WS-CONV-PR, WS-CONV-PENSAO,
+               WS-CONV-COBRANCA
+               FROM WS-CONV-PAG GIVING WS-NETPAG-CHECK ROUNDED
+           IF WS-NETPAG-CHECK < ZEROS
+               PERFORM 5000-WRITE-ALERT
+               MOVE ZEROS TO WS-NETPAG
+           ELSE
+               MOVE WS-NETPAG-CHECK TO WS-NETPAG
+               PERFORM 6000-WRITE-EFT-DETAIL
+           END-IF
+           ADD WS-NETPAG TO WS-GRAND-TOTAL
+           ADD WS-NETPAG TO WS-DEPT-TOTAL
+           PERFORM 3000-UPDATE-YTD
+           MOVE EMP-ID TO WD-ID
+           MOVE EMP-NAME TO WD-NAME
+           MOVE EMP-DEPT TO WD-DEPT
+           MOVE WS-NETPAG TO WD-NETPAG
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE
+           READ EMPLOYEE-PAY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-UPDATE-YTD - add this run's net pay into the employee's
+      * year-to-date total, creating the YTD record the first time.
+      *-----------------------------------------------------------*
+       3000-UPDATE-YTD.
+           MOVE EMP-ID TO YTD-ID
+           READ EMPLOYEE-YTD-FILE
+               INVALID KEY
+                   MOVE ZEROS TO YTD-NET-PAY
+           END-READ
+           ADD WS-NETPAG TO YTD-NET-PAY
+           IF WS-YTD-NOT-FOUND
+               WRITE EMP-YTD-RECORD
+           ELSE
+               REWRITE EMP-YTD-RECORD
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 3400-LOOKUP-CURRENCY-RATE - find this employee's conversion
+      * rate to the home currency; an unrecognised code converts at
+      * 1.0000 rather than stopping the register
+      *-----------------------------------------------------------*
+       3400-LOOKUP-CURRENCY-RATE.
+           MOVE 1.0000 TO WS-CURR-RATE
+           SET WCT-IDX TO 1
+           SEARCH ALL WS-CURR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WCT-CODE(WCT-IDX) = EMP-CURRENCY-CODE
+                   MOVE WCT-RATE(WCT-IDX) TO WS-CURR-RATE
+           END-SEARCH.
+
+      *-----------------------------------------------------------*
+      * 5000-WRITE-ALERT - log an employee whose deductions exceed
+      * gross pay instead of letting a negative net pag go unnoticed
+      *-----------------------------------------------------------*
+       5000-WRITE-ALERT.
+           MOVE EMP-ID TO WA-ID
+           MOVE WS-NETPAG-CHECK TO WA-AMOUNT
+           WRITE ALERT-LINE FROM WS-ALERT-LINE.
+
+      *-----------------------------------------------------------*
+      * 6000-WRITE-EFT-DETAIL - write one direct-deposit detail
+      * record for an employee who cleared the alert check
+      *-----------------------------------------------------------*
+       6000-WRITE-EFT-DETAIL.
+           COMPUTE WS-EFT-AMOUNT-CENTS = WS-NETPAG * 100
+           MOVE EMP-BANK-ACCT TO ED-BANK-ACCT
+           MOVE EMP-ID TO ED-EMP-ID
+           MOVE EMP-NAME TO ED-EMP-NAME
+           MOVE WS-EFT-AMOUNT-CENTS TO ED-AMOUNT-CENTS
+           WRITE EFT-LINE FROM WS-EFT-DETAIL-LINE
+           ADD 1 TO WS-EFT-RECORD-COUNT
+           ADD WS-EFT-AMOUNT-CENTS TO WS-EFT-TOTAL-CENTS.
+
+      *-----------------------------------------------------------*
+      * 4000-DEPT-BREAK - print the subtotal for the department that
+      * just ended and reset the department accumulator
+      *-----------------------------------------------------------*
+       4000-DEPT-BREAK.
+           MOVE WS-PREV-DEPT TO WDT-DEPT
+           MOVE WS-DEPT-TOTAL TO WDT-TOTAL
+           WRITE PRINT-LINE FROM WS-DEPT-TOTAL-LINE
+           MOVE ZEROS TO WS-DEPT-TOTAL.
+
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - print final department subtotal and grand
+      * total, then close files
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 4000-DEPT-BREAK
+           END-IF
+           MOVE WS-GRAND-TOTAL TO WT-GRAND-TOTAL
+           WRITE PRINT-LINE FROM WS-TOTAL-LINE
+           MOVE WS-EFT-RECORD-COUNT TO ET-RECORD-COUNT
+           MOVE WS-EFT-TOTAL-CENTS TO ET-TOTAL-CENTS
+           WRITE EFT-LINE FROM WS-EFT-TRAILER-LINE
+           CLOSE EMPLOYEE-PAY-FILE
+           CLOSE NETPAY-REGISTER
+           CLOSE EMPLOYEE-YTD-FILE
+           CLOSE NETPAY-ALERT
+           CLOSE EFT-INTERCHANGE-FILE.
+
+       END PROGRAM NETPAY.
