@@ -1,17 +1,165 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOLGREENTING.
+       PROGRAM-ID. BUDGVAR.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Used to be the COBOLGREENTING shell
+      *                (SUBTRACT num1, num2 FROM num3 GIVING total)
+      *                that stood in for a budget-vs-actual variance
+      *                calculation.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Rebuilt as a cost-center budget variance
+      *                 batch: reads budget/actual1/actual2 per cost
+      *                 center from a COST-CENTER-FILE and prints one
+      *                 variance line per center plus a department
+      *                 total.
+      * 2026-08-09  RG  Added a hash/control-total trailer (record
+      *                 count and sum of the individual variances) so
+      *                 the report can be tied out against a control
+      *                 total computed independently from the
+      *                 cost-center file.
+      * 2026-08-09  RG  Variance fields are now signed (S9) instead of
+      *                 a magnitude plus a separate ABAIX/ACIMA text
+      *                 flag, so a negative variance displays as
+      *                 negative directly.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COST-CENTER-FILE ASSIGN TO "COSTCTR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT VARIANCE-REPORT ASSIGN TO "BUDGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  COST-CENTER-FILE.
+       01  COST-CENTER-RECORD.
+           05  CC-CENTER-ID          PIC 9(03).
+           05  CC-BUDGET             PIC 9(06)V99.
+           05  CC-ACTUAL1            PIC 9(06)V99.
+           05  CC-ACTUAL2            PIC 9(06)V99.
+
+       FD  VARIANCE-REPORT.
+       01  VARIANCE-REPORT-LINE      PIC X(80).
+
        WORKING-STORAGE SECTION.
-        01 num1 PIC 9(4) VALUE 364.
-        01 num2 PIC 9(4) VALUE 1000.
-        01 num3 PIC 9(4) VALUE 5555.
-        01 total PIC 9(4) VALUE 1455.
 
-           PROCEDURE DIVISION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-EOF                      VALUE "Y".
+
+       01  WS-CENTER-FIELDS.
+           05  WS-ACTUAL-TOTAL       PIC 9(06)V99 VALUE ZEROS.
+           05  WS-VARIANCE           PIC S9(06)V99 VALUE ZEROS.
+
+       01  WS-DEPARTMENT-FIELDS.
+           05  WS-CENTER-COUNT       PIC 9(05) VALUE ZEROS.
+           05  WS-BUDGET-TOTAL       PIC 9(08)V99 VALUE ZEROS.
+           05  WS-ACTUAL-GRAND-TOTAL PIC 9(08)V99 VALUE ZEROS.
+           05  WS-DEPT-VARIANCE      PIC S9(08)V99 VALUE ZEROS.
+           05  WS-VARIANCE-SUM       PIC S9(08)V99 VALUE ZEROS.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                PIC X(34) VALUE
+               "COST CENTER BUDGET VARIANCE REPORT".
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                PIC X(07) VALUE "CENTRO:".
+           05  WD-CENTER-ID          PIC ZZ9.
+           05  FILLER                PIC X(11) VALUE "  ORCAMENTO".
+           05  WD-BUDGET             PIC ZZZZZ9.99.
+           05  FILLER                PIC X(08) VALUE "  REAL: ".
+           05  WD-ACTUAL             PIC ZZZZZ9.99.
+           05  FILLER                PIC X(12) VALUE "  VARIANCA: ".
+           05  WD-VARIANCE           PIC -ZZZZZ9.99.
+
+       01  WS-DEPARTMENT-TOTAL-LINE.
+           05  FILLER                PIC X(19) VALUE
+               "TOTAL DEPARTAMENTO:".
+           05  FILLER                PIC X(11) VALUE "  ORCAMENTO".
+           05  WD-TOT-BUDGET         PIC ZZZZZZZ9.99.
+           05  FILLER                PIC X(08) VALUE "  REAL: ".
+           05  WD-TOT-ACTUAL         PIC ZZZZZZZ9.99.
+           05  FILLER                PIC X(12) VALUE "  VARIANCA: ".
+           05  WD-TOT-VARIANCE       PIC -ZZZZZZZ9.99.
+
+       01  WS-CONTROL-TOTAL-LINE.
+           05  FILLER                PIC X(18) VALUE
+               "REGISTOS LIDOS:  ".
+           05  WC-CENTER-COUNT       PIC ZZZZ9.
+           05  FILLER                PIC X(18) VALUE
+               "  SOMA VARIANCAS: ".
+           05  WC-VARIANCE-SUM       PIC -ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CENTER THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files, print the header and prime
+      * the read
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT COST-CENTER-FILE
+           OPEN OUTPUT VARIANCE-REPORT
+           WRITE VARIANCE-REPORT-LINE FROM WS-REPORT-HEADER
+           READ COST-CENTER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-CENTER - print one cost center's variance line
+      * and roll it into the department totals, then read the next
+      *-----------------------------------------------------------*
+       2000-PROCESS-CENTER.
+           ADD 1 TO WS-CENTER-COUNT
+           ADD CC-ACTUAL1 CC-ACTUAL2 GIVING WS-ACTUAL-TOTAL
+
+           SUBTRACT WS-ACTUAL-TOTAL FROM CC-BUDGET GIVING WS-VARIANCE
+
+           ADD CC-BUDGET TO WS-BUDGET-TOTAL
+           ADD WS-ACTUAL-TOTAL TO WS-ACTUAL-GRAND-TOTAL
+           ADD WS-VARIANCE TO WS-VARIANCE-SUM
+
+           MOVE CC-CENTER-ID TO WD-CENTER-ID
+           MOVE CC-BUDGET TO WD-BUDGET
+           MOVE WS-ACTUAL-TOTAL TO WD-ACTUAL
+           MOVE WS-VARIANCE TO WD-VARIANCE
+           WRITE VARIANCE-REPORT-LINE FROM WS-REPORT-DETAIL
+
+           READ COST-CENTER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - print the department total line and close
+      * the files
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           SUBTRACT WS-ACTUAL-GRAND-TOTAL FROM WS-BUDGET-TOTAL
+               GIVING WS-DEPT-VARIANCE
+
+           MOVE WS-BUDGET-TOTAL TO WD-TOT-BUDGET
+           MOVE WS-ACTUAL-GRAND-TOTAL TO WD-TOT-ACTUAL
+           MOVE WS-DEPT-VARIANCE TO WD-TOT-VARIANCE
+           WRITE VARIANCE-REPORT-LINE FROM WS-DEPARTMENT-TOTAL-LINE
 
-           SUBTRACT num1,num2 FROM num3,GIVING total
+           MOVE WS-CENTER-COUNT TO WC-CENTER-COUNT
+           MOVE WS-VARIANCE-SUM TO WC-VARIANCE-SUM
+           WRITE VARIANCE-REPORT-LINE FROM WS-CONTROL-TOTAL-LINE
 
-           DISPLAY total
+           CLOSE COST-CENTER-FILE
+           CLOSE VARIANCE-REPORT.
 
-           STOP RUN.
+       END PROGRAM BUDGVAR.
