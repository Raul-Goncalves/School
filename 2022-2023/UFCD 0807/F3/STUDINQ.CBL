@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDINQ.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Front-desk inquire/update transaction against
+      *                the STUDENT-MASTER indexed file: ACCEPT a
+      *                SM-NUMERO, DISPLAY the matching SM-NOME and
+      *                SM-PROFISSIONAL, and let the operator REWRITE
+      *                them after confirming.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Initial program.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SM-NUMERO
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+       COPY STUDMAST.CPY.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MASTER-STATUS          PIC XX.
+           88  WS-MASTER-OK                  VALUE "00".
+           88  WS-MASTER-NOT-FOUND           VALUE "23".
+
+       01  WS-SWITCHES.
+           05  WS-CONTINUE-SW        PIC X(01) VALUE "Y".
+               88  WS-CONTINUE                 VALUE "Y".
+           05  WS-CONFIRM-SW         PIC X(01).
+               88  WS-CONFIRM-UPDATE           VALUE "S".
+
+       01  WS-INQUIRY-NUMERO         PIC 9(004).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN I-O STUDENT-MASTER
+           PERFORM 1000-INQUIRE-STUDENT THRU 1000-EXIT
+               UNTIL NOT WS-CONTINUE
+           CLOSE STUDENT-MASTER
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INQUIRE-STUDENT - look up one student, offer to
+      * update it, and ask whether to process another
+      *-----------------------------------------------------------*
+       1000-INQUIRE-STUDENT.
+           DISPLAY "Numero do aluno (0 para sair): "
+           ACCEPT WS-INQUIRY-NUMERO
+           IF WS-INQUIRY-NUMERO = ZEROS
+               SET WS-CONTINUE-SW TO "N"
+               GO TO 1000-EXIT
+           END-IF
+
+           MOVE WS-INQUIRY-NUMERO TO SM-NUMERO
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY "Aluno nao encontrado."
+                   GO TO 1000-EXIT
+           END-READ
+
+           DISPLAY "Nome: " SM-NOME
+           DISPLAY "Profissional: " SM-PROFISSIONAL
+           DISPLAY "Atualizar este registo? (S/N): "
+           ACCEPT WS-CONFIRM-SW
+           IF WS-CONFIRM-UPDATE
+               DISPLAY "Novo nome: "
+               ACCEPT SM-NOME
+               DISPLAY "Nova profissao: "
+               ACCEPT SM-PROFISSIONAL
+               REWRITE STUDENT-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "Erro ao atualizar o registo."
+               END-REWRITE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM STUDINQ.
