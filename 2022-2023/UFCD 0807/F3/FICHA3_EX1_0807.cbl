@@ -1,16 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FICHA3EX1.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Demonstrates INITIALIZE ... REPLACING on a
+      *                throwaway ws-registo record.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  ws-registo is now the shared STUDREG copybook
+      *                 (the same layout the STUDENT-MASTER add/
+      *                 inquire programs use) instead of a one-off
+      *                 inline group.
+      *****************************************************************
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-         01 ws-registo.
-         05 ws-numero PIC 9(004).
-         05 ws-nome PIC X(030).
-         05 ws-profissional PIC X(025).
+       COPY STUDREG.CPY.
            PROCEDURE DIVISION.
-      *    INITIALIZE ws-registo.
-           INITIALIZE ws-registo REPLACING NUMERIC DATA BY 3
+      *    INITIALIZE WS-REGISTO.
+           INITIALIZE WS-REGISTO REPLACING NUMERIC DATA BY 3
            ALPHANUMERIC DATA BY "X"
-               DISPLAY ws-registo
+               DISPLAY WS-REGISTO
             STOP RUN.
        END PROGRAM FICHA3EX1.
