@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDADD.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Builds/extends the STUDENT-MASTER indexed file
+      *                (keyed on SM-NUMERO, the ws-registo layout from
+      *                FICHA3EX1) from a batch of new-student records.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Initial program.
+      * 2026-08-09  RG  Added a READ-before-WRITE duplicate check on
+      *                 ws-numero, so an existing student's name and
+      *                 profissional fields are never overwritten;
+      *                 duplicates are rejected to a new DUPLICATE-
+      *                 ENROLLMENT report instead.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-STUDENT-FILE ASSIGN TO "STUDNEW"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SM-NUMERO
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT ADD-REPORT ASSIGN TO "STUDARPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPLICATE-ENROLLMENT ASSIGN TO "STUDDUPE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEW-STUDENT-FILE.
+       COPY STUDREG.CPY.
+
+       FD  STUDENT-MASTER.
+       COPY STUDMAST.CPY.
+
+       FD  ADD-REPORT.
+       01  ADD-REPORT-LINE           PIC X(80).
+
+       FD  DUPLICATE-ENROLLMENT.
+       01  DUPLICATE-ENROLLMENT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-EOF                      VALUE "Y".
+
+       01  WS-MASTER-STATUS          PIC XX.
+           88  WS-MASTER-OK                  VALUE "00".
+           88  WS-MASTER-DUPLICATE           VALUE "22".
+
+       01  WS-ADD-COUNTS.
+           05  WS-ADDED-COUNT        PIC 9(05) VALUE ZEROS.
+           05  WS-REJECTED-COUNT     PIC 9(05) VALUE ZEROS.
+
+       01  WS-ADD-DETAIL.
+           05  FILLER                PIC X(08) VALUE "NUMERO: ".
+           05  WA-NUMERO             PIC ZZZ9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WA-NOME               PIC X(030).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WA-STATUS             PIC X(20).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                PIC X(16) VALUE "ADICIONADOS:    ".
+           05  WT-ADDED-COUNT        PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE "  REJEITADOS: ".
+           05  WT-REJECTED-COUNT     PIC ZZZZ9.
+
+       01  WS-DUPLICATE-DETAIL.
+           05  FILLER                PIC X(08) VALUE "NUMERO: ".
+           05  WD-NUMERO             PIC ZZZ9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WD-NOME               PIC X(030).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WD-STATUS             PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-NEW-STUDENT THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files and prime the read
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT NEW-STUDENT-FILE
+           OPEN I-O STUDENT-MASTER
+           OPEN OUTPUT ADD-REPORT
+           OPEN OUTPUT DUPLICATE-ENROLLMENT
+           READ NEW-STUDENT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-NEW-STUDENT - READ STUDENT-MASTER for ws-numero
+      * first, so an existing student's record is never overwritten;
+      * only an unmatched number is added to the master
+      *-----------------------------------------------------------*
+       2000-PROCESS-NEW-STUDENT.
+           MOVE WS-NUMERO TO SM-NUMERO
+           READ STUDENT-MASTER
+               INVALID KEY
+                   PERFORM 2100-ADD-STUDENT
+               NOT INVALID KEY
+                   PERFORM 2200-REJECT-DUPLICATE
+           END-READ
+
+           READ NEW-STUDENT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-ADD-STUDENT - WRITE the new student to the master
+      *-----------------------------------------------------------*
+       2100-ADD-STUDENT.
+           MOVE WS-NOME TO SM-NOME
+           MOVE WS-PROFISSIONAL TO SM-PROFISSIONAL
+
+           WRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE "NUMERO DUPLICADO"   TO WA-STATUS
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADDED-COUNT
+                   MOVE "OK"                 TO WA-STATUS
+           END-WRITE
+
+           MOVE SM-NUMERO TO WA-NUMERO
+           MOVE SM-NOME TO WA-NOME
+           WRITE ADD-REPORT-LINE FROM WS-ADD-DETAIL.
+
+      *-----------------------------------------------------------*
+      * 2200-REJECT-DUPLICATE - ws-numero already exists on the
+      * master; report it instead of touching the existing record
+      *-----------------------------------------------------------*
+       2200-REJECT-DUPLICATE.
+           ADD 1 TO WS-REJECTED-COUNT
+           MOVE WS-NUMERO TO WD-NUMERO
+           MOVE WS-NOME TO WD-NOME
+           MOVE "NUMERO JA EXISTE" TO WD-STATUS
+           WRITE DUPLICATE-ENROLLMENT-LINE FROM WS-DUPLICATE-DETAIL.
+
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - print the trailer line and close the files
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           MOVE WS-ADDED-COUNT TO WT-ADDED-COUNT
+           MOVE WS-REJECTED-COUNT TO WT-REJECTED-COUNT
+           WRITE ADD-REPORT-LINE FROM WS-TRAILER-LINE
+           CLOSE NEW-STUDENT-FILE
+           CLOSE STUDENT-MASTER
+           CLOSE ADD-REPORT
+           CLOSE DUPLICATE-ENROLLMENT.
+
+       END PROGRAM STUDADD.
