@@ -1,14 +1,151 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOLGREENTING.
+       PROGRAM-ID. CASHRECN.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Used to be the COBOLGREENTING shell
+      *                (ADD dindin TO total, DISPLAY total) that stood
+      *                in for a till reconciliation check.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Rebuilt as a daily cash reconciliation run:
+      *                 reads expected/actual drawer-count pairs from
+      *                 a CASH-COUNT-FILE, computes the variance for
+      *                 each and prints a variance report flagging any
+      *                 drawer out of balance by more than an
+      *                 operator-set tolerance.
+      * 2026-08-09  RG  WS-VARIANCE is now signed (S9) so a drawer
+      *                 that is short shows a negative variance
+      *                 instead of just the unsigned difference.
+      * 2026-08-09  RG  Widened WS-DRAWER-STATUS/WD-STATUS from 14 to
+      *                 15 characters - "FORA DE BALANCO" was being
+      *                 silently truncated to "FORA DE BALANC".
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASH-COUNT-FILE ASSIGN TO "CASHCNT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT VARIANCE-REPORT ASSIGN TO "CASHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CASH-COUNT-FILE.
+       01  CASH-COUNT-RECORD.
+           05  CC-DRAWER-ID          PIC 9(03).
+           05  CC-EXPECTED           PIC 9(06)V99.
+           05  CC-ACTUAL             PIC 9(06)V99.
+
+       FD  VARIANCE-REPORT.
+       01  VARIANCE-REPORT-LINE      PIC X(80).
+
        WORKING-STORAGE SECTION.
-        01 dindin PIC 9(3) VALUE 364.
-        01 total PIC 9(4) VALUE 1000.
-           PROCEDURE DIVISION.
 
-           ADD dindin TO total.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-EOF                      VALUE "Y".
+
+       01  WS-TOLERANCE              PIC 9(06)V99 VALUE ZEROS.
+       01  WS-NEG-TOLERANCE          PIC S9(06)V99 VALUE ZEROS.
+
+       01  WS-VARIANCE-FIELDS.
+           05  WS-VARIANCE           PIC S9(06)V99 VALUE ZEROS.
+           05  WS-DRAWER-STATUS      PIC X(15).
+
+       01  WS-REPORT-COUNTS.
+           05  WS-DRAWER-COUNT       PIC 9(05) VALUE ZEROS.
+           05  WS-OUT-OF-BALANCE-COUNT PIC 9(05) VALUE ZEROS.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                PIC X(31) VALUE
+               "CASH RECONCILIATION VARIANCE  ".
+           05  FILLER                PIC X(11) VALUE "TOLERANCE: ".
+           05  WH-TOLERANCE          PIC ZZZZZ9.99.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                PIC X(08) VALUE "DRAWER: ".
+           05  WD-DRAWER-ID          PIC ZZ9.
+           05  FILLER                PIC X(11) VALUE "  ESPERADO:".
+           05  WD-EXPECTED           PIC ZZZZZ9.99.
+           05  FILLER                PIC X(08) VALUE "  REAL: ".
+           05  WD-ACTUAL             PIC ZZZZZ9.99.
+           05  FILLER                PIC X(12) VALUE "  VARIANCA: ".
+           05  WD-VARIANCE           PIC -ZZZZZ9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WD-STATUS             PIC X(15).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                PIC X(14) VALUE "GAVETAS LIDAS:".
+           05  WT-DRAWER-COUNT       PIC ZZZZ9.
+           05  FILLER                PIC X(18) VALUE
+               "  FORA BALANCO: ".
+           05  WT-OUT-OF-BALANCE     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DRAWER THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - ask the tolerance, open files and prime
+      * the read
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY "Tolerancia de reconciliacao? "
+           ACCEPT WS-TOLERANCE
+           COMPUTE WS-NEG-TOLERANCE = ZEROS - WS-TOLERANCE
+           OPEN INPUT CASH-COUNT-FILE
+           OPEN OUTPUT VARIANCE-REPORT
+           MOVE WS-TOLERANCE TO WH-TOLERANCE
+           WRITE VARIANCE-REPORT-LINE FROM WS-REPORT-HEADER
+           READ CASH-COUNT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-DRAWER - compute one drawer's variance and
+      * flag it if it is out of tolerance, then read the next
+      *-----------------------------------------------------------*
+       2000-PROCESS-DRAWER.
+           ADD 1 TO WS-DRAWER-COUNT
+           SUBTRACT CC-EXPECTED FROM CC-ACTUAL GIVING WS-VARIANCE
+
+           IF WS-VARIANCE > WS-TOLERANCE
+               OR WS-VARIANCE < WS-NEG-TOLERANCE
+               MOVE "FORA DE BALANCO" TO WS-DRAWER-STATUS
+               ADD 1 TO WS-OUT-OF-BALANCE-COUNT
+           ELSE
+               MOVE "OK"               TO WS-DRAWER-STATUS
+           END-IF
+
+           MOVE CC-DRAWER-ID TO WD-DRAWER-ID
+           MOVE CC-EXPECTED TO WD-EXPECTED
+           MOVE CC-ACTUAL TO WD-ACTUAL
+           MOVE WS-VARIANCE TO WD-VARIANCE
+           MOVE WS-DRAWER-STATUS TO WD-STATUS
+           WRITE VARIANCE-REPORT-LINE FROM WS-REPORT-DETAIL
+
+           READ CASH-COUNT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
 
-           DISPLAY total
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - print the trailer line and close the files
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           MOVE WS-DRAWER-COUNT TO WT-DRAWER-COUNT
+           MOVE WS-OUT-OF-BALANCE-COUNT TO WT-OUT-OF-BALANCE
+           WRITE VARIANCE-REPORT-LINE FROM WS-TRAILER-LINE
+           CLOSE CASH-COUNT-FILE
+           CLOSE VARIANCE-REPORT.
 
-           STOP RUN.
+       END PROGRAM CASHRECN.
