@@ -1,33 +1,69 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FICHA3_EXEPLO12.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       ACCEPTs two numbers and DISPLAYs their sum,
+      *                difference, product and quotient.  Used to
+      *                COMPUTE all four results inline, duplicating
+      *                the same arithmetic the ficha5ex4 calculator
+      *                kept as its own separate copy.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  calctotal now CALLs the shared CALC4OPS
+      *                 subprogram instead of keeping its own COMPUTE
+      *                 statements, so this and CALC4FN can no longer
+      *                 drift apart on the same four-function math.
+      * 2026-08-09  RG  A zero divisor no longer just skips the
+      *                 DISPLAY - the offending pair is written to a
+      *                 REJECTED-PAIRS file so an unattended run keeps
+      *                 going instead of losing the exception.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECTED-PAIRS ASSIGN TO "REJPAIR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  REJECTED-PAIRS.
+       01  REJECTED-PAIRS-LINE       PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-         01 num1 PIC 999v9(3) VALUE 5.
-         01 num2 PIC 999v9(3) VALUE 4.
-         01 totalSoma PIC 999v9(3) VALUE ZEROS.
-         01 totalSubtracao PIC 999v9(3) VALUE ZEROS.
-         01 totalMultiplicao PIC 999v9(3) VALUE ZEROS.
-         01 totalDivisao PIC 999v9(3) VALUE ZEROS.
+       COPY CALC4OPS.CPY.
+
+       01  WS-REJECTED-DETAIL.
+           05  FILLER                PIC X(35) VALUE
+               "DIVISOR ZERO - PAR REJEITADO: NUM1=".
+           05  WR-NUM1               PIC ZZZ9.999.
+           05  FILLER                PIC X(07) VALUE "  NUM2=".
+           05  WR-NUM2               PIC ZZZ9.999.
 
            PROCEDURE DIVISION.
 
            calctotal.
+               OPEN OUTPUT REJECTED-PAIRS
                display "introduza um numero com um so digito: "
-               accept num1
+               accept CALC4OPS-NUM1
                display "introduza um numero com um so digito: "
-               accept num2
+               accept CALC4OPS-NUM2
 
-               COMPUTE totalSoma = num1 + num2
-               COMPUTE totalSubtracao = num1 - num2
-               COMPUTE totalMultiplicao = num1 * num2
-               COMPUTE totalDivisao ROUNDED = num1 / num2
+               CALL "CALC4OPS" USING CALC4OPS-LINKAGE
 
-               DISPLAY "soma: "  totalSoma
-               DISPLAY "subtra��o: "  totalSubtracao
-               DISPLAY "mutipli��o: " totalMultiplicao
-               DISPLAY "dvis�o: " totalDivisao
+               DISPLAY "soma: "  CALC4OPS-SOMA
+               DISPLAY "subtracao: "  CALC4OPS-SUBTRACAO
+               DISPLAY "multiplicacao: " CALC4OPS-MULTIPLICACAO
+               IF CALC4OPS-DIVIDE-ERROR
+                   DISPLAY "divisao: nao calculada (divisor zero)"
+                   MOVE CALC4OPS-NUM1 TO WR-NUM1
+                   MOVE CALC4OPS-NUM2 TO WR-NUM2
+                   WRITE REJECTED-PAIRS-LINE FROM WS-REJECTED-DETAIL
+               ELSE
+                   DISPLAY "divisao: " CALC4OPS-DIVISAO
+               END-IF
 
+               CLOSE REJECTED-PAIRS
 
            STOP RUN.
