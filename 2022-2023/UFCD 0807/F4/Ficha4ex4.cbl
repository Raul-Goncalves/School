@@ -1,27 +1,175 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.Ficha2pag3.
+       PROGRAM-ID. Ficha2pag3.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       ACCEPTed two extremes of a rectangle and
+      *                classified num1*num2 against a single 100
+      *                threshold as "Area pequena"/"Area grande".
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Converted to a batch run over a SHAPES file of
+      *                 2-D or 3-D shape records, classifying area
+      *                 (and volume, for 3-D shapes) and printing a
+      *                 classification report instead of one ACCEPT
+      *                 pair at a time.
+      * 2026-08-09  RG  Added an end-of-run statistics footer giving
+      *                 the small/large area counts and the average
+      *                 area across the run.
+      * 2026-08-09  RG  Reset the EOF switch and run-statistics
+      *                 accumulators at the top of 1000-INITIALIZE -
+      *                 CALLed a second time from MENU in the same
+      *                 run unit, they still held the prior run's
+      *                 values.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPES-FILE ASSIGN TO "SHAPES"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SHAPE-REPORT ASSIGN TO "SHAPERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SHAPES-FILE.
+       01  SHAPE-RECORD.
+           05  SH-DIM-COUNT          PIC 9(01).
+           05  SH-DIM1               PIC 99.
+           05  SH-DIM2               PIC 99.
+           05  SH-DIM3               PIC 99.
+
+       FD  SHAPE-REPORT.
+       01  SHAPE-REPORT-LINE         PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-       01  num1 PIC 99.
-       01  num2 PIC 99.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-EOF                      VALUE "Y".
 
-       PROCEDURE DIVISION.
+       01  WS-SHAPE-FIELDS.
+           05  WS-AREA               PIC 9(04) VALUE ZEROS.
+           05  WS-AREA-CLASS         PIC X(14).
+           05  WS-VOLUME             PIC 9(06) VALUE ZEROS.
+           05  WS-VOLUME-CLASS       PIC X(14).
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                PIC X(30) VALUE
+               "SHAPE CLASSIFICATION REPORT  ".
+
+       01  WS-2D-DETAIL.
+           05  FILLER                PIC X(08) VALUE "AREA(2D)".
+           05  FILLER                PIC X(02) VALUE ": ".
+           05  W2-AREA               PIC ZZZ9.
+           05  FILLER                PIC X(02) VALUE "  ".
+           05  W2-AREA-CLASS         PIC X(14).
 
-           DISPLAY "Bota o primeiro extremo do  retangulo."
-           ACCEPT num1
+       01  WS-3D-DETAIL.
+           05  FILLER                PIC X(08) VALUE "AREA(3D)".
+           05  FILLER                PIC X(02) VALUE ": ".
+           05  W3-AREA               PIC ZZZ9.
+           05  FILLER                PIC X(02) VALUE "  ".
+           05  W3-AREA-CLASS         PIC X(14).
+           05  FILLER                PIC X(09) VALUE "  VOLUME:".
+           05  W3-VOLUME             PIC ZZZZZ9.
+           05  FILLER                PIC X(02) VALUE "  ".
+           05  W3-VOLUME-CLASS       PIC X(14).
 
-           DISPLAY "Bota o segundo extremo do  retangulo."
-           ACCEPT num2
+       01  WS-RUN-STATS.
+           05  WS-SHAPE-COUNT        PIC 9(05) VALUE ZEROS.
+           05  WS-SMALL-AREA-COUNT   PIC 9(05) VALUE ZEROS.
+           05  WS-LARGE-AREA-COUNT   PIC 9(05) VALUE ZEROS.
+           05  WS-AREA-SUM           PIC 9(09) VALUE ZEROS.
+           05  WS-AVERAGE-AREA       PIC 9(06)V99 VALUE ZEROS.
 
-           IF (num1*num2) LESS THAN 100
+       01  WS-FOOTER-DETAIL.
+           05  FILLER                PIC X(14) VALUE "SMALL AREAS: ".
+           05  WF-SMALL-COUNT        PIC ZZZZ9.
+           05  FILLER                PIC X(15) VALUE "  LARGE AREAS: ".
+           05  WF-LARGE-COUNT        PIC ZZZZ9.
+           05  FILLER                PIC X(16) VALUE "  AVERAGE AREA: ".
+           05  WF-AVERAGE-AREA       PIC ZZZZZ9.99.
 
-                 DISPLAY "Área pequena"
-                 ELSE
-                     DISPLAY"Área grande"
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SHAPE THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files, print the header and prime
+      * the read
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE "N" TO WS-EOF-SW
+           MOVE ZEROS TO WS-RUN-STATS
+           OPEN INPUT SHAPES-FILE
+           OPEN OUTPUT SHAPE-REPORT
+           WRITE SHAPE-REPORT-LINE FROM WS-REPORT-HEADER
+           READ SHAPES-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
 
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-SHAPE - classify one 2-D or 3-D shape record
+      * and print it, then read the next
+      *-----------------------------------------------------------*
+       2000-PROCESS-SHAPE.
+           COMPUTE WS-AREA = SH-DIM1 * SH-DIM2
+           ADD 1 TO WS-SHAPE-COUNT
+           ADD WS-AREA TO WS-AREA-SUM
+           IF WS-AREA < 100
+               MOVE "Area pequena" TO WS-AREA-CLASS
+               ADD 1 TO WS-SMALL-AREA-COUNT
+           ELSE
+               MOVE "Area grande"  TO WS-AREA-CLASS
+               ADD 1 TO WS-LARGE-AREA-COUNT
+           END-IF
+
+           IF SH-DIM-COUNT = 3
+               COMPUTE WS-VOLUME = SH-DIM1 * SH-DIM2 * SH-DIM3
+               IF WS-VOLUME < 1000
+                   MOVE "Volume pequeno" TO WS-VOLUME-CLASS
+               ELSE
+                   MOVE "Volume grande"  TO WS-VOLUME-CLASS
                END-IF
+               MOVE WS-AREA TO W3-AREA
+               MOVE WS-AREA-CLASS TO W3-AREA-CLASS
+               MOVE WS-VOLUME TO W3-VOLUME
+               MOVE WS-VOLUME-CLASS TO W3-VOLUME-CLASS
+               WRITE SHAPE-REPORT-LINE FROM WS-3D-DETAIL
+           ELSE
+               MOVE WS-AREA TO W2-AREA
+               MOVE WS-AREA-CLASS TO W2-AREA-CLASS
+               WRITE SHAPE-REPORT-LINE FROM WS-2D-DETAIL
+           END-IF
+
+           READ SHAPES-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - print the end-of-run statistics footer and
+      * close the files
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           IF WS-SHAPE-COUNT > ZEROS
+               COMPUTE WS-AVERAGE-AREA ROUNDED =
+                   WS-AREA-SUM / WS-SHAPE-COUNT
+           END-IF
+           MOVE WS-SMALL-AREA-COUNT TO WF-SMALL-COUNT
+           MOVE WS-LARGE-AREA-COUNT TO WF-LARGE-COUNT
+           MOVE WS-AVERAGE-AREA     TO WF-AVERAGE-AREA
+           WRITE SHAPE-REPORT-LINE FROM WS-FOOTER-DETAIL
+           CLOSE SHAPES-FILE
+           CLOSE SHAPE-REPORT.
 
-           STOP RUN.
        END PROGRAM Ficha2pag3.
