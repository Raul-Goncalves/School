@@ -1,25 +1,167 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.Ficha4ex4.
+       PROGRAM-ID. EVENODD.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       ACCEPTed one number and DISPLAYed whether it was
+      *                par/impar via DIVIDE num1 BY 2 GIVING num1
+      *                REMAINDER r.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Converted to a batch run over a NUMBER-FILE,
+      *                 writing an EVEN/ODD classification record per
+      *                 number and printing a final summary count.
+      * 2026-08-09  RG  Added a PRIME/NOT-PRIME column alongside the
+      *                 EVEN/ODD classification for odd numbers.
+      * 2026-08-09  RG  Reset the EOF switch and the even/odd/prime
+      *                 counters at the top of 1000-INITIALIZE - CALLed
+      *                 a second time from MENU in the same run unit,
+      *                 they still held the prior run's values.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-FILE ASSIGN TO "EVNUMS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CLASS-REPORT ASSIGN TO "EVNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMBER-FILE.
+       01  NUMBER-RECORD.
+           05  NF-NUM1               PIC 99.
+
+       FD  CLASS-REPORT.
+       01  CLASS-REPORT-LINE         PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-EOF                      VALUE "Y".
+
        01  num1 PIC 99.
        01  r PIC 99.
 
+       01  WS-PRIME-FIELDS.
+           05  WS-PRIME-SW           PIC X(01).
+               88  WS-IS-PRIME                 VALUE "Y".
+           05  WS-DIVISOR            PIC 99.
+           05  WS-PRIME-QUOT         PIC 99.
+           05  WS-PRIME-REM          PIC 99.
+
+       01  WS-COUNTS.
+           05  WS-EVEN-COUNT         PIC 9(05) VALUE ZEROS.
+           05  WS-ODD-COUNT          PIC 9(05) VALUE ZEROS.
+           05  WS-PRIME-COUNT        PIC 9(05) VALUE ZEROS.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                PIC X(08) VALUE "NUMERO: ".
+           05  WD-NUM1               PIC Z9.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  WD-EVEN-ODD           PIC X(05).
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  WD-PRIME              PIC X(10).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                PIC X(14) VALUE "PARES:        ".
+           05  WT-EVEN-COUNT         PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE "  IMPARES:    ".
+           05  WT-ODD-COUNT          PIC ZZZZ9.
+           05  FILLER                PIC X(12) VALUE "  PRIMOS:   ".
+           05  WT-PRIME-COUNT        PIC ZZZZ9.
+
        PROCEDURE DIVISION.
 
-           DISPLAY "Bota um numero para vermos se � impar ou par."
-           ACCEPT num1
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-NUMBER THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
+           GOBACK.
 
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files and prime the read
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE "N" TO WS-EOF-SW
+           MOVE ZEROS TO WS-COUNTS
+           OPEN INPUT NUMBER-FILE
+           OPEN OUTPUT CLASS-REPORT
+           READ NUMBER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
 
-           DIVIDE num1 by 2 GIVING num1 REMAINDER r
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-NUMBER - classify one number as even/odd and,
+      * if odd, as prime/not-prime
+      *-----------------------------------------------------------*
+       2000-PROCESS-NUMBER.
+           MOVE NF-NUM1 TO num1
+           DIVIDE num1 BY 2 GIVING num1 REMAINDER r
 
            IF r = 0
-               DISPLAY "O numero � par"
+               MOVE "PAR  " TO WD-EVEN-ODD
+               ADD 1 TO WS-EVEN-COUNT
+               MOVE SPACES TO WD-PRIME
+           ELSE
+               MOVE "IMPAR" TO WD-EVEN-ODD
+               ADD 1 TO WS-ODD-COUNT
+               PERFORM 3000-CHECK-PRIME
+               IF WS-IS-PRIME
+                   MOVE "PRIMO"     TO WD-PRIME
+                   ADD 1 TO WS-PRIME-COUNT
                ELSE
-                   DISPLAY " Numero � impar"
-                   END-IF
+                   MOVE "NAO-PRIMO" TO WD-PRIME
+               END-IF
+           END-IF
+
+           MOVE NF-NUM1 TO WD-NUM1
+           WRITE CLASS-REPORT-LINE FROM WS-DETAIL-LINE
+
+           READ NUMBER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-CHECK-PRIME - test NF-NUM1 for primality by trial
+      * division from 2 up to NF-NUM1 - 1
+      *-----------------------------------------------------------*
+       3000-CHECK-PRIME.
+           SET WS-IS-PRIME TO TRUE
+           IF NF-NUM1 < 2
+               MOVE "N" TO WS-PRIME-SW
+           ELSE
+               MOVE 2 TO WS-DIVISOR
+               PERFORM 3100-TEST-DIVISOR THRU 3100-EXIT
+                   UNTIL WS-DIVISOR >= NF-NUM1 OR NOT WS-IS-PRIME
+           END-IF.
+
+       3100-TEST-DIVISOR.
+           DIVIDE NF-NUM1 BY WS-DIVISOR GIVING WS-PRIME-QUOT
+               REMAINDER WS-PRIME-REM
+           IF WS-PRIME-REM = 0
+               MOVE "N" TO WS-PRIME-SW
+           ELSE
+               ADD 1 TO WS-DIVISOR
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - print the trailer line and close the files
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           MOVE WS-EVEN-COUNT TO WT-EVEN-COUNT
+           MOVE WS-ODD-COUNT TO WT-ODD-COUNT
+           MOVE WS-PRIME-COUNT TO WT-PRIME-COUNT
+           WRITE CLASS-REPORT-LINE FROM WS-TRAILER-LINE
+           CLOSE NUMBER-FILE
+           CLOSE CLASS-REPORT.
 
-           STOP RUN.
-       END PROGRAM Ficha4ex4.
+       END PROGRAM EVENODD.
