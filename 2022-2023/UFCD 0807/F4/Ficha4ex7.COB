@@ -1,40 +1,264 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.Ficha4ex4.
+       PROGRAM-ID. AGEBRKT.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Classifies a member's age into a membership
+      *                bracket.  Used to ACCEPT one age into a PIC A
+      *                (one character) field, which can never hold or
+      *                compare against the two-digit bracket ranges.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Widened idade to a two-digit numeric field and
+      *                 converted the run to read a whole MEMBERSHIP
+      *                 file, producing a bracket-count summary report
+      *                 instead of a single DISPLAY.
+      * 2026-08-09  RG  Cross-referenced each member's bracket against
+      *                 RENEWAL-DATES and flagged bracket changes to a
+      *                 RENEWAL-DUE report.
+      * 2026-08-09  RG  Replaced the linear 88-level bracket chain with
+      *                 an OCCURS bracket-bounds table (low/high age,
+      *                 bracket code, ascending on low age) classified
+      *                 with SEARCH ALL, so a full MEMBERSHIP batch
+      *                 classifies without walking seven conditions
+      *                 per member.
+      * 2026-08-09  RG  Reset the EOF switch, the total-member count
+      *                 and the per-bracket count table at the top of
+      *                 1000-INITIALIZE - CALLed a second time from
+      *                 MENU in the same run unit, they still held the
+      *                 prior run's values.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBERSHIP-FILE ASSIGN TO "MEMBER"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BRACKET-REPORT ASSIGN TO "BRKTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RENEWAL-DATES ASSIGN TO "RENEWDT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REN-MEM-ID
+               FILE STATUS IS WS-REN-STATUS.
+           SELECT RENEWAL-DUE ASSIGN TO "RENEWDUE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  MEMBERSHIP-FILE.
+       01  MEMBERSHIP-RECORD.
+           05  MEM-ID                PIC 9(05).
+           05  idade                 PIC 99.
+
+       FD  BRACKET-REPORT.
+       01  BRACKET-REPORT-LINE        PIC X(80).
+
+       FD  RENEWAL-DATES.
+       01  RENEWAL-RECORD.
+           05  REN-MEM-ID            PIC 9(05).
+           05  REN-LAST-DATE         PIC 9(08).
+           05  REN-BRACKET-CODE      PIC 9(01).
+
+       FD  RENEWAL-DUE.
+       01  RENEWAL-DUE-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-       01  idade PIC A.
-         88 bebe VALUE  0 THRU 4.
-         88 infA VALUE 5 THRU 7.
-         88 infB VALUE 8 THRU 11.
-         88 JnA  VALUE 12 THRU 13.
-         88 JnB VALUE 14 THRU 16.
-         88 Adulto  VALUE 18 THRU 64.
-         88 Senior VALUE 65 THRU 95.
+       01  WS-REN-STATUS PIC X(02) VALUE "00".
+           88  WS-REN-FOUND                VALUE "00".
+
+       01  WS-CURRENT-BRACKET-CODE  PIC 9(01) VALUE ZEROS.
+
+       01  WS-RENEWAL-DUE-DETAIL.
+           05  FILLER                PIC X(12) VALUE "RENEWAL DUE ".
+           05  WD-MEM-ID             PIC 9(05).
+           05  FILLER                PIC X(04) VALUE "  : ".
+           05  WD-OLD-NAME           PIC X(10).
+           05  FILLER                PIC X(04) VALUE " -> ".
+           05  WD-NEW-NAME           PIC X(10).
+
+       01  WS-BRACKET-NAME-DATA.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE "BEBE".
+           05  FILLER                PIC X(10) VALUE "INFANTIL A".
+           05  FILLER                PIC X(10) VALUE "INFANTIL B".
+           05  FILLER                PIC X(10) VALUE "JUNIOR A".
+           05  FILLER                PIC X(10) VALUE "JUNIOR B".
+           05  FILLER                PIC X(10) VALUE "ADULTO".
+           05  FILLER                PIC X(10) VALUE "SENIOR".
+       01  WS-BRACKET-NAME-TABLE REDEFINES WS-BRACKET-NAME-DATA.
+           05  WS-BRACKET-NAME       PIC X(10) OCCURS 8 TIMES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-EOF                      VALUE "Y".
+
+       01  WS-TOTAL-COUNT            PIC 9(05) VALUE ZEROS.
+
+       01  WS-BRACKET-BOUNDS-DATA.
+           05  FILLER                PIC X(05) VALUE "00041".
+           05  FILLER                PIC X(05) VALUE "05072".
+           05  FILLER                PIC X(05) VALUE "08113".
+           05  FILLER                PIC X(05) VALUE "12134".
+           05  FILLER                PIC X(05) VALUE "14165".
+           05  FILLER                PIC X(05) VALUE "18646".
+           05  FILLER                PIC X(05) VALUE "65957".
+       01  WS-BRACKET-BOUNDS REDEFINES WS-BRACKET-BOUNDS-DATA.
+           05  WS-BRACKET-ENTRY OCCURS 7 TIMES
+               INDEXED BY WBT-IDX.
+               10  WBT-LOW-AGE       PIC 99.
+               10  WBT-HIGH-AGE      PIC 99.
+               10  WBT-CODE          PIC 9(01).
+
+       01  WS-BRACKET-COUNT-TABLE.
+           05  WBC-COUNT             PIC 9(05) OCCURS 7 TIMES
+               VALUE ZEROS.
+
+       01  WS-BUILD-AGE              PIC 99.
 
+       01  WS-AGE-TABLE.
+           05  WS-AGE-TABLE-ENTRY OCCURS 100 TIMES
+               ASCENDING KEY IS WAT-AGE
+               INDEXED BY WAT-IDX.
+               10  WAT-AGE           PIC 99.
+               10  WAT-CODE          PIC 9(01).
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                PIC X(40) VALUE
+               "MEMBERSHIP AGE BRACKET REPORT".
+
+       01  WS-REPORT-DETAIL.
+           05  WR-BRACKET-NAME       PIC X(15).
+           05  WR-BRACKET-COUNT      PIC ZZZZ9.
 
        PROCEDURE DIVISION.
 
-           DISPLAY"Insira a sua idade! "
-           ACCEPT idade.
-           EVALUATE TRUE
-               WHEN bebe
-               DISPLAY"Bebe"
-               WHEN infA
-               DISPLAY"Infantil A"
-               WHEN infB
-               DISPLAY"Infantil B"
-               WHEN JnA
-               DISPLAY"Junior A"
-               WHEN JnB
-               DISPLAY"Junior B"
-               WHEN Adulto
-               DISPLAY"Adulto"
-               WHEN Senior
-               DISPLAY"Senior"
-           END-EVALUATE
-
-
-           STOP RUN.
-       END PROGRAM Ficha4ex4.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MEMBER THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files and prime the read
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE "N" TO WS-EOF-SW
+           MOVE ZEROS TO WS-TOTAL-COUNT
+           MOVE ZEROS TO WS-BRACKET-COUNT-TABLE
+           PERFORM 1100-BUILD-AGE-TABLE
+           OPEN INPUT MEMBERSHIP-FILE
+           OPEN OUTPUT BRACKET-REPORT
+           OPEN INPUT RENEWAL-DATES
+           OPEN OUTPUT RENEWAL-DUE
+           READ MEMBERSHIP-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      * 1100-BUILD-AGE-TABLE - expand the 7-entry bracket-bounds
+      * table into one entry per possible age (0-99), so each
+      * member's age can be classified with an equality SEARCH ALL
+      * instead of a range test per member
+      *-----------------------------------------------------------*
+       1100-BUILD-AGE-TABLE.
+           PERFORM 1110-BUILD-ONE-AGE-ENTRY
+               VARYING WS-BUILD-AGE FROM 0 BY 1
+               UNTIL WS-BUILD-AGE > 99.
+
+       1110-BUILD-ONE-AGE-ENTRY.
+           MOVE WS-BUILD-AGE TO WAT-AGE(WS-BUILD-AGE + 1)
+           MOVE ZEROS TO WAT-CODE(WS-BUILD-AGE + 1)
+           PERFORM 1120-MATCH-BOUNDS-ENTRY
+               VARYING WBT-IDX FROM 1 BY 1
+               UNTIL WBT-IDX > 7.
+
+       1120-MATCH-BOUNDS-ENTRY.
+           IF WS-BUILD-AGE >= WBT-LOW-AGE(WBT-IDX)
+                   AND WS-BUILD-AGE <= WBT-HIGH-AGE(WBT-IDX)
+               MOVE WBT-CODE(WBT-IDX)
+                   TO WAT-CODE(WS-BUILD-AGE + 1)
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-MEMBER - classify one member into a bracket and
+      * cross-reference the bracket against RENEWAL-DATES
+      *-----------------------------------------------------------*
+       2000-PROCESS-MEMBER.
+           ADD 1 TO WS-TOTAL-COUNT
+           PERFORM 2100-CLASSIFY-BRACKET
+           PERFORM 3000-CHECK-RENEWAL
+           READ MEMBERSHIP-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-CLASSIFY-BRACKET - binary-search the per-age table for
+      * this member's bracket code and tally its count entry
+      *-----------------------------------------------------------*
+       2100-CLASSIFY-BRACKET.
+           MOVE ZEROS TO WS-CURRENT-BRACKET-CODE
+           SET WAT-IDX TO 1
+           SEARCH ALL WS-AGE-TABLE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WAT-AGE(WAT-IDX) = idade
+                   MOVE WAT-CODE(WAT-IDX) TO WS-CURRENT-BRACKET-CODE
+           END-SEARCH
+           IF WS-CURRENT-BRACKET-CODE > ZEROS
+               ADD 1 TO WBC-COUNT(WS-CURRENT-BRACKET-CODE)
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 3000-CHECK-RENEWAL - flag a member whose bracket changed
+      * since their last renewal
+      *-----------------------------------------------------------*
+       3000-CHECK-RENEWAL.
+           MOVE MEM-ID TO REN-MEM-ID
+           READ RENEWAL-DATES
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF REN-BRACKET-CODE NOT = WS-CURRENT-BRACKET-CODE
+                       MOVE MEM-ID TO WD-MEM-ID
+                       MOVE WS-BRACKET-NAME(REN-BRACKET-CODE + 1)
+                           TO WD-OLD-NAME
+                       MOVE WS-BRACKET-NAME(WS-CURRENT-BRACKET-CODE + 1)
+                           TO WD-NEW-NAME
+                       WRITE RENEWAL-DUE-LINE FROM WS-RENEWAL-DUE-DETAIL
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - print the bracket-count summary and close
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           WRITE BRACKET-REPORT-LINE FROM WS-REPORT-HEADER
+           SET WBT-IDX TO 1
+           PERFORM 8100-PRINT-BRACKET-LINE
+               VARYING WBT-IDX FROM 1 BY 1
+               UNTIL WBT-IDX > 7
+           MOVE "TOTAL"      TO WR-BRACKET-NAME
+           MOVE WS-TOTAL-COUNT TO WR-BRACKET-COUNT
+           WRITE BRACKET-REPORT-LINE FROM WS-REPORT-DETAIL
+           CLOSE MEMBERSHIP-FILE
+           CLOSE BRACKET-REPORT
+           CLOSE RENEWAL-DATES
+           CLOSE RENEWAL-DUE.
+
+      *-----------------------------------------------------------*
+      * 8100-PRINT-BRACKET-LINE - print the count line for one
+      * bracket-bounds table entry
+      *-----------------------------------------------------------*
+       8100-PRINT-BRACKET-LINE.
+           MOVE WS-BRACKET-NAME(WBT-CODE(WBT-IDX) + 1)
+               TO WR-BRACKET-NAME
+           MOVE WBC-COUNT(WBT-IDX) TO WR-BRACKET-COUNT
+           WRITE BRACKET-REPORT-LINE FROM WS-REPORT-DETAIL.
+
+       END PROGRAM AGEBRKT.
