@@ -1,23 +1,94 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FX4EX5.
+      *****************************************************************
+      * AUTHOR.        TRAINING CENTRE - UFCD 0807.
+      * DATE-WRITTEN.  2026-08-09.
+      * PURPOSE.       Used to PERFORM VARYING num1 FROM num1 BY raiz
+      *                UNTIL num1 > 51 inline and DISPLAY the final
+      *                value, the core of how batch sequence numbers
+      *                are handed out here.
+      *
+      * MODIFICATION HISTORY.
+      * 2026-08-09  RG  Turned into a restartable sequence-number
+      *                 generator: every number issued is written to
+      *                 a SEQUENCE-CHECKPOINT file, and on restart the
+      *                 last-issued number is read back so an abended
+      *                 run does not hand out duplicates.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQUENCE-CHECKPOINT ASSIGN TO "SEQCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SEQUENCE-CHECKPOINT.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-ISSUED      PIC 99.
+
        WORKING-STORAGE SECTION.
 
          01 num1 PIC 99.
          01 raiz PIC 99 VALUE 2.
 
+       01  WS-CHECKPOINT-STATUS      PIC XX.
+           88  WS-CHECKPOINT-OK              VALUE "00".
+
        PROCEDURE DIVISION.
 
+       0000-MAINLINE.
            DISPLAY "Coloque um numero"
            ACCEPT num1
+           PERFORM 1000-RECOVER-CHECKPOINT
+           PERFORM 2000-ISSUE-NUMBER THRU 2000-EXIT
+               UNTIL num1 > 51
+           PERFORM 8000-FINALIZE
+           STOP RUN.
 
-           PERFORM VARYING num1 FROM num1 BY raiz UNTIL num1 > 51
+      *-----------------------------------------------------------*
+      * 1000-RECOVER-CHECKPOINT - resume past the last number a
+      * prior, abended run already issued
+      *-----------------------------------------------------------*
+       1000-RECOVER-CHECKPOINT.
+           OPEN INPUT SEQUENCE-CHECKPOINT
+           IF WS-CHECKPOINT-OK
+               READ SEQUENCE-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD CKPT-LAST-ISSUED raiz GIVING num1
+               END-READ
+               CLOSE SEQUENCE-CHECKPOINT
+           END-IF.
 
+      *-----------------------------------------------------------*
+      * 2000-ISSUE-NUMBER - issue one sequence number, checkpoint
+      * it, and step to the next
+      *-----------------------------------------------------------*
+       2000-ISSUE-NUMBER.
            DISPLAY num1
+           PERFORM 3000-WRITE-CHECKPOINT
+           ADD raiz TO num1.
+       2000-EXIT.
+           EXIT.
 
+      *-----------------------------------------------------------*
+      * 3000-WRITE-CHECKPOINT - persist the last-issued number
+      *-----------------------------------------------------------*
+       3000-WRITE-CHECKPOINT.
+           OPEN OUTPUT SEQUENCE-CHECKPOINT
+           MOVE num1 TO CKPT-LAST-ISSUED
+           WRITE CHECKPOINT-RECORD
+           CLOSE SEQUENCE-CHECKPOINT.
 
-           END-PERFORM
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE - the run finished clean, clear the
+      * checkpoint so the next run starts fresh
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           OPEN OUTPUT SEQUENCE-CHECKPOINT
+           CLOSE SEQUENCE-CHECKPOINT.
 
-           STOP RUN.
-           END PROGRAM FX4EX5.
+       END PROGRAM FX4EX5.
